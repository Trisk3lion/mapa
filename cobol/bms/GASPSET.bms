@@ -0,0 +1,73 @@
+*-----------------------------------------------------------------*
+* MAPSET    : GASPSET                                              *
+* MAP       : GASPMAP                                              *
+* PURPOSE   : GASPODE RECORD-DELETE MAINTENANCE SCREEN.  OPERATOR   *
+*             KEYS UP A GASPODE RECORD BY ID, REVIEWS THE RECORD    *
+*             AS DISPLAYED BACK FROM THE FILE, THEN KEYS Y/N IN     *
+*             THE CONFIRM FIELD BEFORE THE DELETE IS ISSUED.        *
+* MOD HISTORY:                                                      *
+*  2026-08-09 PJM  INITIAL VERSION.                                 *
+*-----------------------------------------------------------------*
+GASPSET  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270,                                             X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+GASPMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),                                          X
+               LENGTH=45,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='GASPODE RECORD MAINTENANCE - DELETE CONFIRM'
+*
+GASPKEYL DFHMDF POS=(03,01),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='RECORD ID . . . . . :'
+GASPKEY  DFHMDF POS=(03,23),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,IC,FSET)
+*
+GASPDESL DFHMDF POS=(05,01),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='DESCRIPTION . . . . :'
+GASPDES  DFHMDF POS=(05,23),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,BRT)
+*
+GASPAMTL DFHMDF POS=(07,01),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='AMOUNT. . . . . . . :'
+GASPAMT  DFHMDF POS=(07,23),                                          X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,BRT)
+*
+GASPSTAL DFHMDF POS=(09,01),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='STATUS. . . . . . . :'
+GASPSTA  DFHMDF POS=(09,23),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,BRT)
+*
+GASPCNFL DFHMDF POS=(11,01),                                          X
+               LENGTH=26,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='DELETE THIS RECORD (Y/N) :'
+GASPCNF  DFHMDF POS=(11,28),                                          X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+GASPMSG  DFHMDF POS=(24,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
