@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TEST9020.
+000300 AUTHOR.         P MAYHEW.
+000400 INSTALLATION.   ANKH-MORPORK DATA CENTER.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 PJM  INITIAL VERSION - OFFLINE, PAGE-NUMBERED   *
+001100*                 DUMP OF CMOTDBLR FOR AUDITORS AND MANUAL   *
+001200*                 REVIEW.  WALKS THE FILE FORWARD END TO END *
+001300*                 THE SAME WAY THE ONLINE STARTBR/READNEXT   *
+001400*                 BROWSE IN TEST9017 DOES, BUT AS A ONE-SHOT *
+001500*                 BATCH JOB RATHER THAN A CHECKPOINTED,      *
+001600*                 RESTARTABLE ONLINE SCAN.                   *
+001700* 2026-08-09 PJM  1000-INITIALIZE NOW CHECKS THE FILE STATUS *
+001800*                 RETURNED BY EACH OPEN INSTEAD OF DECLARING *
+001900*                 IT AND NEVER LOOKING AT IT - A FAILED OPEN *
+002000*                 NOW ABENDS THE STEP WITH RETURN-CODE 16.   *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CMOTDBLR-FILE ASSIGN TO CMOTDBLR
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS CMOT-KEY
+003200         FILE STATUS IS WS-CMOTDBLR-STATUS.
+003300     SELECT REPORT-FILE ASSIGN TO RPTOUT
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-REPORT-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CMOTDBLR-FILE.
+003900     COPY CMOTREC.
+004000 FD  REPORT-FILE
+004100     RECORD CONTAINS 132 CHARACTERS.
+004200 01  REPORT-LINE                     PIC X(132).
+004300 WORKING-STORAGE SECTION.
+004400 01  FILE-STATUS-CODES.
+004500     05  WS-CMOTDBLR-STATUS           PIC X(002).
+004600         88  WS-CMOTDBLR-OK               VALUE '00'.
+004700         88  WS-CMOTDBLR-ENDFILE          VALUE '10'.
+004800     05  WS-REPORT-STATUS             PIC X(002).
+004900         88  WS-REPORT-OK                 VALUE '00'.
+005000 01  WORK-AREAS.
+005100     05  WS-TARGET-MYNAME             PIC X(012) VALUE 'test9020'.
+005200     05  WS-CURRENT-DATE              PIC X(008).
+005300     05  WS-EOF-SW                    PIC X(001) VALUE 'N'.
+005400         88  WS-NO-MORE-RECORDS           VALUE 'Y'.
+005500     05  WS-FIRST-RECORD-SW           PIC X(001) VALUE 'Y'.
+005600         88  WS-FIRST-RECORD              VALUE 'Y'.
+005700     05  WS-RECORD-COUNT              PIC 9(009) VALUE ZERO.
+005800     05  WS-PAGE-COUNT                PIC 9(004) VALUE ZERO.
+005900     05  WS-LINES-ON-PAGE             PIC 9(004) VALUE ZERO.
+006000     05  WS-LINES-PER-PAGE            PIC 9(004) VALUE 0050.
+006100     05  WS-FIRST-KEY                 PIC X(008) VALUE SPACES.
+006200     05  WS-LAST-KEY                  PIC X(008) VALUE SPACES.
+006300 01  REPORT-LINE-AREAS.
+006400     05  RL-HEADING-1.
+006500         10  FILLER                   PIC X(040)
+006600             VALUE 'CMOTDBLR FILE LISTING - TEST9020'.
+006700         10  FILLER                   PIC X(082) VALUE SPACES.
+006800         10  FILLER                   PIC X(005) VALUE 'PAGE '.
+006900         10  RL-PAGE-NUMBER           PIC ZZZ9.
+007000         10  FILLER                   PIC X(001) VALUE SPACES.
+007100     05  RL-HEADING-2.
+007200         10  FILLER               PIC X(012) VALUE 'PROGRAM   : '.
+007300         10  RL-MYNAME                PIC X(012).
+007400         10  FILLER               PIC X(012) VALUE '  RUN DATE: '.
+007500         10  RL-RUN-DATE              PIC X(008).
+007600         10  FILLER                   PIC X(084) VALUE SPACES.
+007700     05  RL-HEADING-3.
+007800         10  FILLER               PIC X(010) VALUE 'KEY'.
+007900         10  FILLER               PIC X(032) VALUE 'DESCRIPTION'.
+008000         10  FILLER               PIC X(018) VALUE 'AMOUNT'.
+008100         10  FILLER               PIC X(010) VALUE 'STATUS'.
+008200         10  FILLER               PIC X(014) VALUE 'LAST UPDATE'.
+008300         10  FILLER               PIC X(048) VALUE SPACES.
+008400     05  RL-DETAIL.
+008500         10  RD-KEY                   PIC X(010).
+008600         10  RD-DESCRIPTION           PIC X(032).
+008700         10  RD-AMOUNT                PIC -(012)9.99.
+008800         10  FILLER                   PIC X(005) VALUE SPACES.
+008900         10  RD-STATUS                PIC X(010).
+009000         10  RD-LAST-UPDATE           PIC X(014).
+009100         10  FILLER                   PIC X(034) VALUE SPACES.
+009200     05  RL-SUMMARY-1.
+009300         10  FILLER                   PIC X(020)
+009400             VALUE 'TOTAL RECORDS READ:'.
+009500         10  FILLER                   PIC X(001) VALUE SPACE.
+009600         10  RS-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+009700         10  FILLER                   PIC X(102) VALUE SPACES.
+009800     05  RL-SUMMARY-2.
+009900         10  FILLER               PIC X(011) VALUE 'KEY RANGE:'.
+010000         10  FILLER               PIC X(001) VALUE SPACE.
+010100         10  RS-FIRST-KEY             PIC X(008).
+010200         10  FILLER                   PIC X(004) VALUE ' TO '.
+010300         10  RS-LAST-KEY              PIC X(008).
+010400         10  FILLER                   PIC X(100) VALUE SPACES.
+010500 PROCEDURE DIVISION.
+010600*-----------------------------------------------------------*
+010700* 0000-MAINLINE                                              *
+010800*-----------------------------------------------------------*
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011100
+011200     PERFORM 2000-DUMP-CMOTDBLR THRU 2000-EXIT
+011300
+011400     PERFORM 3000-TERMINATE THRU 3000-EXIT
+011500
+011600     GOBACK
+011700     .
+011800 0000-EXIT.
+011900     EXIT.
+012000*-----------------------------------------------------------*
+012100* 1000-INITIALIZE - OPEN THE FILES, CHECK EACH OPEN'S FILE   *
+012200* STATUS AND START THE BROWSE AT THE FRONT OF CMOTDBLR.      *
+012300* THIS IS A ONE-SHOT END-TO-END DUMP SO IT ALWAYS STARTS     *
+012400* COLD - IT HAS NO USE FOR THE CMOTRST CHECKPOINT RECORD THE *
+012500* ONLINE BROWSE RESTARTS FROM.  A BAD OPEN STATUS IS FATAL.  *
+012600*-----------------------------------------------------------*
+012700 1000-INITIALIZE.
+012800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+012900
+013000     OPEN INPUT  CMOTDBLR-FILE
+013100     OPEN OUTPUT REPORT-FILE
+013200
+013300     IF NOT WS-CMOTDBLR-OK
+013400         DISPLAY 'TEST9020 - CMOTDBLR OPEN FAILED, STATUS = '
+013500                 WS-CMOTDBLR-STATUS
+013600         MOVE 16 TO RETURN-CODE
+013700         GOBACK
+013800     END-IF
+013900
+014000     IF NOT WS-REPORT-OK
+014100         DISPLAY 'TEST9020 - RPTOUT OPEN FAILED, STATUS = '
+014200                 WS-REPORT-STATUS
+014300         MOVE 16 TO RETURN-CODE
+014400         GOBACK
+014500     END-IF
+014600
+014700     MOVE WS-TARGET-MYNAME TO RL-MYNAME
+014800     MOVE WS-CURRENT-DATE  TO RL-RUN-DATE
+014900     PERFORM 2200-WRITE-PAGE-HEADING THRU 2200-EXIT
+015000
+015100     MOVE LOW-VALUES TO CMOT-KEY
+015200     START CMOTDBLR-FILE KEY IS NOT LESS THAN CMOT-KEY
+015300         INVALID KEY
+015400             SET WS-NO-MORE-RECORDS TO TRUE
+015500     END-START
+015600     .
+015700 1000-EXIT.
+015800     EXIT.
+015900*-----------------------------------------------------------*
+016000* 2000-DUMP-CMOTDBLR - WALK THE FILE FORWARD FROM THE START  *
+016100* POSITIONED IN 1000-INITIALIZE, ONE DETAIL LINE PER RECORD, *
+016200* PAGINATING AS WS-LINES-PER-PAGE IS REACHED - THE SAME      *
+016300* FORWARD READNEXT PATTERN TEST9017 USES TO WALK CMOTDBLR,   *
+016400* TRANSLATED INTO BATCH READ NEXT I/O.                       *
+016500*-----------------------------------------------------------*
+016600 2000-DUMP-CMOTDBLR.
+016700     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT
+016800         UNTIL WS-NO-MORE-RECORDS
+016900     .
+017000 2000-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------*
+017300* 2100-READ-NEXT-RECORD - ONE FORWARD STEP OF THE DUMP.      *
+017400*-----------------------------------------------------------*
+017500 2100-READ-NEXT-RECORD.
+017600     READ CMOTDBLR-FILE NEXT RECORD
+017700         AT END
+017800             SET WS-NO-MORE-RECORDS TO TRUE
+017900             GO TO 2100-EXIT
+018000     END-READ
+018100
+018200     ADD 1 TO WS-RECORD-COUNT
+018300     IF WS-FIRST-RECORD
+018400         MOVE CMOT-KEY TO WS-FIRST-KEY
+018500         MOVE 'N'      TO WS-FIRST-RECORD-SW
+018600     END-IF
+018700     MOVE CMOT-KEY TO WS-LAST-KEY
+018800
+018900     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+019000         PERFORM 2200-WRITE-PAGE-HEADING THRU 2200-EXIT
+019100     END-IF
+019200
+019300     PERFORM 2300-FORMAT-DETAIL-LINE THRU 2300-EXIT
+019400     .
+019500 2100-EXIT.
+019600     EXIT.
+019700*-----------------------------------------------------------*
+019800* 2200-WRITE-PAGE-HEADING - START A NEW REPORT PAGE.         *
+019900*-----------------------------------------------------------*
+020000 2200-WRITE-PAGE-HEADING.
+020100     ADD 1 TO WS-PAGE-COUNT
+020200     MOVE WS-PAGE-COUNT TO RL-PAGE-NUMBER
+020300
+020400     IF WS-PAGE-COUNT > 1
+020500         MOVE SPACES TO REPORT-LINE
+020600         WRITE REPORT-LINE
+020700     END-IF
+020800
+020900     WRITE REPORT-LINE FROM RL-HEADING-1
+021000     WRITE REPORT-LINE FROM RL-HEADING-2
+021100     MOVE SPACES TO REPORT-LINE
+021200     WRITE REPORT-LINE
+021300     WRITE REPORT-LINE FROM RL-HEADING-3
+021400
+021500     MOVE ZERO TO WS-LINES-ON-PAGE
+021600     .
+021700 2200-EXIT.
+021800     EXIT.
+021900*-----------------------------------------------------------*
+022000* 2300-FORMAT-DETAIL-LINE - ONE LINE PER CMOTDBLR RECORD.    *
+022100*-----------------------------------------------------------*
+022200 2300-FORMAT-DETAIL-LINE.
+022300     MOVE CMOT-KEY             TO RD-KEY
+022400     MOVE CMOT-DESCRIPTION     TO RD-DESCRIPTION
+022500     MOVE CMOT-AMOUNT          TO RD-AMOUNT
+022600     MOVE CMOT-LAST-UPDATE-DATE TO RD-LAST-UPDATE
+022700     EVALUATE TRUE
+022800         WHEN CMOT-STATUS-ACTIVE
+022900             MOVE 'ACTIVE'     TO RD-STATUS
+023000         WHEN CMOT-STATUS-INACTIVE
+023100             MOVE 'INACTIVE'   TO RD-STATUS
+023200         WHEN CMOT-STATUS-PENDING
+023300             MOVE 'PENDING'    TO RD-STATUS
+023400         WHEN OTHER
+023500             MOVE 'UNKNOWN'    TO RD-STATUS
+023600     END-EVALUATE
+023700
+023800     WRITE REPORT-LINE FROM RL-DETAIL
+023900     ADD 1 TO WS-LINES-ON-PAGE
+024000     .
+024100 2300-EXIT.
+024200     EXIT.
+024300*-----------------------------------------------------------*
+024400* 3000-TERMINATE - WRITE THE RECORD COUNT AND KEY RANGE      *
+024500* SUMMARY, CLOSE THE FILES AND SET THE RETURN CODE.          *
+024600*-----------------------------------------------------------*
+024700 3000-TERMINATE.
+024800     MOVE SPACES          TO REPORT-LINE
+024900     WRITE REPORT-LINE
+025000     MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT
+025100     WRITE REPORT-LINE FROM RL-SUMMARY-1
+025200
+025300     IF WS-RECORD-COUNT > ZERO
+025400         MOVE WS-FIRST-KEY TO RS-FIRST-KEY
+025500         MOVE WS-LAST-KEY  TO RS-LAST-KEY
+025600     ELSE
+025700         MOVE SPACES       TO RS-FIRST-KEY
+025800         MOVE SPACES       TO RS-LAST-KEY
+025900     END-IF
+026000     WRITE REPORT-LINE FROM RL-SUMMARY-2
+026100
+026200     CLOSE CMOTDBLR-FILE
+026300           REPORT-FILE
+026400
+026500     MOVE 0 TO RETURN-CODE
+026600     .
+026700 3000-EXIT.
+026800     EXIT.
