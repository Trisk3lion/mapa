@@ -0,0 +1,374 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TEST9019.
+000300 AUTHOR.         P MAYHEW.
+000400 INSTALLATION.   ANKH-MORPORK DATA CENTER.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 PJM  INITIAL VERSION - GASM PSEUDO-CONVERSA-    *
+001100*                 TIONAL MAINTENANCE TRANSACTION.  OPERATOR  *
+001200*                 KEYS UP A GASPODE RECORD, REVIEWS IT ON    *
+001300*                 SCREEN, THEN CONFIRMS BEFORE THE DELETE IS *
+001400*                 ISSUED.  REPLACES THE BLIND DELETE THAT    *
+001500*                 USED TO FIRE UNATTENDED OUT OF TEST9017.   *
+001600* 2026-08-09 PJM  FILE NAME NOW COMES FROM THE CTLFILE       *
+001700*                 CONTROL TABLE INSTEAD OF A LITERAL.        *
+001800* 2026-08-09 PJM  1000-SEND-INITIAL-SCREEN NOW BUILDS THE     *
+001900*                 OUTBOUND COMMAREA IN WS-GASM-COMMAREA       *
+002000*                 RATHER THAN REFERENCING DFHCOMMAREA WHEN    *
+002100*                 EIBCALEN IS ZERO AND IT IS NOT YET           *
+002200*                 ADDRESSABLE.                                 *
+002300* 2026-08-09 PJM  BOTH RETURN STATEMENTS NOW ROUTE TO          *
+002400*                 CTL-GASP-TRANSID INSTEAD OF THE HARDCODED    *
+002500*                 LITERAL 'GASM', SO OPERATIONS CAN RETUNE     *
+002600*                 THE ROUTING FROM CTLFILE LIKE EVERY OTHER    *
+002700*                 TRANSID IN THIS CHANGESET.                   *
+002800*-----------------------------------------------------------*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  CONSTANTS.
+003400     05  MYNAME               PIC X(012) VALUE 'test9019'.
+003500*-----------------------------------------------------------*
+003600* EXTERNAL CONTROL TABLE - SEE 0500-LOAD-CONTROL-TABLE BELOW *
+003700*-----------------------------------------------------------*
+003800     COPY CTLREC.
+003900*-----------------------------------------------------------*
+004000* SYMBOLIC MAP AND RECORD LAYOUT FOR THE MAINTENANCE SCREEN  *
+004100*-----------------------------------------------------------*
+004200     COPY GASPMAP.
+004300     COPY GASPREC.
+004400*-----------------------------------------------------------*
+004500* SHARED RESP/RESP2 CHECKING WORKING STORAGE - SEE 8000-     *
+004600* CHECK-RESP BELOW, COPIED IN FROM RESPCHK.                  *
+004700*-----------------------------------------------------------*
+004800     COPY RESPWS.
+004900 01  GASM-CONTROLS.
+005000     05  WS-GASP-NOT-FOUND-SW     PIC X(001) VALUE 'N'.
+005100         88  WS-GASP-NOT-FOUND        VALUE 'Y'.
+005200         88  WS-GASP-FOUND            VALUE 'N'.
+005300     05  WS-GASP-AMOUNT-DISPLAY   PIC -(009)9.99.
+005400*-----------------------------------------------------------*
+005500* WORKING-STORAGE MIRROR OF DFHCOMMAREA - SEE                *
+005600* 1000-SEND-INITIAL-SCREEN.  ON THE FIRST ENTRY (EIBCALEN=0) *
+005700* CICS HAS NOT ALLOCATED STORAGE FOR DFHCOMMAREA, SO THE     *
+005800* OUTBOUND COMMAREA FOR THAT ENTRY IS BUILT HERE INSTEAD OF  *
+005900* IN THE LINKAGE SECTION.  EVERY OTHER PARAGRAPH RUNS ONLY   *
+006000* WHEN EIBCALEN > 0, WHERE DFHCOMMAREA ITSELF IS SAFE TO USE.*
+006100*-----------------------------------------------------------*
+006200 01  WS-GASM-COMMAREA.
+006300     05  WS-GASM-STATE-SW         PIC X(001).
+006400         88  WS-GASM-AWAITING-KEY     VALUE '1'.
+006500         88  WS-GASM-AWAITING-CONFIRM VALUE '2'.
+006600     05  WS-GASM-SAVED-KEY        PIC X(008).
+006700*-----------------------------------------------------------*
+006800* AUDIT JOURNAL WORKING STORAGE - SEE 3050-AUDIT-GASPODE-    *
+006900* DELETE.  ONE AUDIT-RECORD IS APPENDED TO AUDTFILE FOR      *
+007000* EVERY GASPODE DELETE THIS TRANSACTION CONFIRMS.            *
+007100*-----------------------------------------------------------*
+007200     COPY AUDREC.
+007300 01  AUDIT-CONTROLS.
+007400     05  WS-AUDIT-ABSTIME         PIC S9(015) COMP-3.
+007500     05  WS-AUDIT-DATE            PIC X(008).
+007600     05  WS-AUDIT-TIME            PIC X(008).
+007700 LINKAGE SECTION.
+007800 01  DFHCOMMAREA.
+007900     05  GASM-STATE-SW            PIC X(001).
+008000         88  GASM-AWAITING-KEY        VALUE '1'.
+008100         88  GASM-AWAITING-CONFIRM    VALUE '2'.
+008200     05  GASM-SAVED-KEY           PIC X(008).
+008300 PROCEDURE DIVISION.
+008400*-----------------------------------------------------------*
+008500* 0000-MAINLINE - FIRST ENTRY (EIBCALEN = 0) SENDS THE BLANK *
+008600* SCREEN AND PROMPTS FOR A RECORD ID.  EVERY SUBSEQUENT      *
+008700* ENTRY CARRIES THE CONVERSATION STATE IN THE COMMAREA.      *
+008800*-----------------------------------------------------------*
+008900 0000-MAINLINE.
+009000     PERFORM 0500-LOAD-CONTROL-TABLE THRU 0500-EXIT
+009100     IF EIBCALEN = 0
+009200         PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+009300     ELSE
+009400         EVALUATE TRUE
+009500             WHEN GASM-AWAITING-KEY
+009600                 PERFORM 2000-RECEIVE-KEY THRU 2000-EXIT
+009700             WHEN GASM-AWAITING-CONFIRM
+009800                 PERFORM 3000-RECEIVE-CONFIRM THRU 3000-EXIT
+009900             WHEN OTHER
+010000                 PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+010100         END-EVALUATE
+010200     END-IF
+010300
+010400     GOBACK
+010500     .
+010600 0000-EXIT.
+010700     EXIT.
+010800*-----------------------------------------------------------*
+010900* 0500-LOAD-CONTROL-TABLE - LOOK UP THIS PROGRAM'S ROW IN THE*
+011000* CTLFILE CONTROL TABLE.  WORKING-STORAGE DOES NOT SURVIVE   *
+011100* ACROSS A PSEUDO-CONVERSATIONAL RETURN, SO THIS RUNS ON     *
+011200* EVERY ENTRY, NOT JUST THE FIRST.  FALLS BACK TO THE        *
+011300* ORIGINAL HARDCODED FILE NAME IF THE ROW ISN'T FOUND.       *
+011400*-----------------------------------------------------------*
+011500 0500-LOAD-CONTROL-TABLE.
+011600*    DEFAULT THE CONTROL FIELDS - INCLUDING CTL-TDQ-EXCEPTION -  *
+011700*    TO THE ORIGINAL HARDCODED LITERALS BEFORE THE READ IS EVEN *
+011800*    ATTEMPTED, SO THAT IF THE READ FAILS, 8000-CHECK-RESP HAS  *
+011900*    A VALID QUEUE NAME TO WRITE ITS OWN EXCEPTION MESSAGE TO.  *
+012000     MOVE MYNAME TO CTL-MYNAME
+012100     MOVE 'GASM'      TO CTL-GASP-TRANSID
+012200     MOVE 'GASPODE'   TO CTL-FILE-GASPODE
+012300     MOVE 'AUDTFILE'  TO CTL-FILE-AUDIT
+012400     MOVE 'EXCP'      TO CTL-TDQ-EXCEPTION
+012500
+012600     EXEC CICS READ FILE('CTLFILE')
+012700          INTO(CTL-RECORD)
+012800          RIDFLD(CTL-KEY)
+012900          KEYLENGTH(LENGTH OF CTL-KEY)
+013000          RESP(WS-RESP)
+013100          RESP2(WS-RESP2)
+013200     END-EXEC
+013300
+013400     MOVE 'READ'     TO WS-RESP-COMMAND
+013500     MOVE 'CTLFILE'  TO WS-RESP-FILE-OR-QUEUE
+013600     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+013700     .
+013800 0500-EXIT.
+013900     EXIT.
+014000*-----------------------------------------------------------*
+014100* 1000-SEND-INITIAL-SCREEN - BLANK THE MAP AND PROMPT FOR A  *
+014200* GASPODE RECORD ID.  THIS PARAGRAPH ONLY RUNS ON THE FIRST  *
+014300* ENTRY (EIBCALEN = 0), WHERE CICS HAS NOT YET ALLOCATED A   *
+014400* DFHCOMMAREA FOR THIS TASK - SO THE OUTBOUND COMMAREA IS    *
+014500* BUILT IN WS-GASM-COMMAREA INSTEAD OF REFERENCING THE       *
+014600* LINKAGE SECTION COPY, WHICH WOULD NOT YET BE ADDRESSABLE.  *
+014700*-----------------------------------------------------------*
+014800 1000-SEND-INITIAL-SCREEN.
+014900     MOVE LOW-VALUES TO GASPMAPO
+015000*    NO CURSOR OVERRIDE NEEDED HERE - GASPKEY ALREADY CARRIES A  *
+015100*    STATIC IC (INSERT-CURSOR) ATTRIBUTE IN THE BMS MAP, AND     *
+015200*    THIS IS THE FIRST (ERASE) SEND OF THE CONVERSATION SO THE   *
+015300*    MAP'S OWN ATTRIBUTES ARE IN EFFECT.                         *
+015400
+015500     EXEC CICS SEND MAP('GASPMAP')
+015600          MAPSET('GASPSET')
+015700          FROM(GASPMAPO)
+015800          ERASE
+015900          RESP(WS-RESP)
+016000          RESP2(WS-RESP2)
+016100     END-EXEC
+016200
+016300     MOVE 'SEND MAP'   TO WS-RESP-COMMAND
+016400     MOVE 'GASPSET'    TO WS-RESP-FILE-OR-QUEUE
+016500     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+016600
+016700     SET WS-GASM-AWAITING-KEY TO TRUE
+016800     MOVE SPACES TO WS-GASM-SAVED-KEY
+016900
+017000     EXEC CICS RETURN
+017100          TRANSID(CTL-GASP-TRANSID)
+017200          COMMAREA(WS-GASM-COMMAREA)
+017300          LENGTH(LENGTH OF WS-GASM-COMMAREA)
+017400     END-EXEC
+017500     .
+017600 1000-EXIT.
+017700     EXIT.
+017800*-----------------------------------------------------------*
+017900* 2000-RECEIVE-KEY - READ BACK THE OPERATOR'S RECORD ID,     *
+018000* LOOK UP THE RECORD, AND DISPLAY IT FOR REVIEW.  A MISSING  *
+018100* RECORD RE-PROMPTS WITHOUT ADVANCING THE CONVERSATION.      *
+018200*-----------------------------------------------------------*
+018300 2000-RECEIVE-KEY.
+018400     EXEC CICS RECEIVE MAP('GASPMAP')
+018500          MAPSET('GASPSET')
+018600          INTO(GASPMAPI)
+018700          RESP(WS-RESP)
+018800          RESP2(WS-RESP2)
+018900     END-EXEC
+019000
+019100     MOVE 'RECEIVE MAP' TO WS-RESP-COMMAND
+019200     MOVE 'GASPSET'     TO WS-RESP-FILE-OR-QUEUE
+019300     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+019400
+019500     SET WS-GASP-FOUND TO TRUE
+019600     EXEC CICS READ FILE(CTL-FILE-GASPODE)
+019700          INTO(GASPODE-RECORD)
+019800          RIDFLD(GASPKEYI)
+019900          KEYLENGTH(LENGTH OF GASPKEYI)
+020000          RESP(WS-RESP)
+020100          RESP2(WS-RESP2)
+020200     END-EXEC
+020300
+020400     MOVE 'READ'     TO WS-RESP-COMMAND
+020500     MOVE 'GASPODE'  TO WS-RESP-FILE-OR-QUEUE
+020600     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+020700
+020800     IF WS-RESP NOT = DFHRESP(NORMAL)
+020900         SET WS-GASP-NOT-FOUND TO TRUE
+021000     END-IF
+021100
+021200     MOVE LOW-VALUES TO GASPMAPO
+021300
+021400     IF WS-GASP-NOT-FOUND
+021500         MOVE GASPKEYI              TO GASPKEYO
+021600         MOVE -1                    TO GASPKEYL
+021700         MOVE 'RECORD NOT FOUND - RE-ENTER RECORD ID'
+021800                                    TO GASPMSGO
+021900         SET GASM-AWAITING-KEY      TO TRUE
+022000     ELSE
+022100         MOVE GASPKEYI              TO GASPKEYO GASM-SAVED-KEY
+022200         MOVE GASP-DESCRIPTION      TO GASPDESO
+022300         MOVE GASP-AMOUNT           TO WS-GASP-AMOUNT-DISPLAY
+022400         MOVE WS-GASP-AMOUNT-DISPLAY TO GASPAMTO
+022500         MOVE GASP-STATUS           TO GASPSTAO
+022600         MOVE 'REVIEW RECORD, THEN ENTER Y OR N TO CONFIRM'
+022700                                    TO GASPMSGO
+022800         MOVE -1                    TO GASPCNFL
+022900         SET GASM-AWAITING-CONFIRM  TO TRUE
+023000     END-IF
+023100
+023200     EXEC CICS SEND MAP('GASPMAP')
+023300          MAPSET('GASPSET')
+023400          FROM(GASPMAPO)
+023500          DATAONLY
+023600          CURSOR
+023700          RESP(WS-RESP)
+023800          RESP2(WS-RESP2)
+023900     END-EXEC
+024000
+024100     MOVE 'SEND MAP'   TO WS-RESP-COMMAND
+024200     MOVE 'GASPSET'    TO WS-RESP-FILE-OR-QUEUE
+024300     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+024400
+024500     EXEC CICS RETURN
+024600          TRANSID(CTL-GASP-TRANSID)
+024700          COMMAREA(DFHCOMMAREA)
+024800          LENGTH(LENGTH OF DFHCOMMAREA)
+024900     END-EXEC
+025000     .
+025100 2000-EXIT.
+025200     EXIT.
+025300*-----------------------------------------------------------*
+025400* 3000-RECEIVE-CONFIRM - THE DELETE ONLY FIRES WHEN THE      *
+025500* OPERATOR HAS CONFIRMED IT WITH A Y.  ANY OTHER ANSWER      *
+025600* CANCELS THE MAINTENANCE TRANSACTION WITHOUT CHANGING       *
+025700* GASPODE.                                                   *
+025800*-----------------------------------------------------------*
+025900 3000-RECEIVE-CONFIRM.
+026000     EXEC CICS RECEIVE MAP('GASPMAP')
+026100          MAPSET('GASPSET')
+026200          INTO(GASPMAPI)
+026300          RESP(WS-RESP)
+026400          RESP2(WS-RESP2)
+026500     END-EXEC
+026600
+026700     MOVE 'RECEIVE MAP' TO WS-RESP-COMMAND
+026800     MOVE 'GASPSET'     TO WS-RESP-FILE-OR-QUEUE
+026900     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+027000
+027100     MOVE LOW-VALUES TO GASPMAPO
+027200
+027300     IF GASPCNFI = 'Y'
+027400         EXEC CICS READ FILE(CTL-FILE-GASPODE)
+027500              INTO(GASPODE-RECORD)
+027600              RIDFLD(GASM-SAVED-KEY)
+027700              KEYLENGTH(LENGTH OF GASM-SAVED-KEY)
+027800              RESP(WS-RESP)
+027900              RESP2(WS-RESP2)
+028000         END-EXEC
+028100
+028200         MOVE 'READ'     TO WS-RESP-COMMAND
+028300         MOVE 'GASPODE'  TO WS-RESP-FILE-OR-QUEUE
+028400         PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+028500
+028600         EXEC CICS DELETE FILE(CTL-FILE-GASPODE)
+028700              RIDFLD(GASM-SAVED-KEY)
+028800              KEYLENGTH(LENGTH OF GASM-SAVED-KEY)
+028900              RESP(WS-RESP)
+029000              RESP2(WS-RESP2)
+029100         END-EXEC
+029200
+029300         MOVE 'DELETE'   TO WS-RESP-COMMAND
+029400         MOVE 'GASPODE'  TO WS-RESP-FILE-OR-QUEUE
+029500         PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+029600
+029700         IF WS-RESP = DFHRESP(NORMAL)
+029800             PERFORM 3050-AUDIT-GASPODE-DELETE THRU 3050-EXIT
+029900         END-IF
+030000         MOVE 'RECORD DELETED' TO GASPMSGO
+030100     ELSE
+030200         MOVE 'DELETE CANCELLED - NO CHANGE MADE'
+030300                                   TO GASPMSGO
+030400     END-IF
+030500
+030600     EXEC CICS SEND MAP('GASPMAP')
+030700          MAPSET('GASPSET')
+030800          FROM(GASPMAPO)
+030900          DATAONLY
+031000          FREEKB
+031100          RESP(WS-RESP)
+031200          RESP2(WS-RESP2)
+031300     END-EXEC
+031400
+031500     MOVE 'SEND MAP'   TO WS-RESP-COMMAND
+031600     MOVE 'GASPSET'    TO WS-RESP-FILE-OR-QUEUE
+031700     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+031800
+031900     EXEC CICS RETURN END-EXEC
+032000     .
+032100 3000-EXIT.
+032200     EXIT.
+032300*-----------------------------------------------------------*
+032400* 3050-AUDIT-GASPODE-DELETE - DROP A JOURNAL RECORD FOR THE  *
+032500* DELETE 3000-RECEIVE-CONFIRM JUST MADE.  GASPODE-RECORD     *
+032600* STILL HOLDS THE BEFORE IMAGE FROM THE READ TAKEN JUST      *
+032700* AHEAD OF THE DELETE ABOVE.                                 *
+032800*-----------------------------------------------------------*
+032900 3050-AUDIT-GASPODE-DELETE.
+033000     MOVE SPACES TO AUDIT-RECORD
+033100
+033200     EXEC CICS ASKTIME
+033300          ABSTIME(WS-AUDIT-ABSTIME)
+033400     END-EXEC
+033500
+033600     EXEC CICS FORMATTIME
+033700          ABSTIME(WS-AUDIT-ABSTIME)
+033800          YYYYMMDD(WS-AUDIT-DATE)
+033900          TIME(WS-AUDIT-TIME)
+034000     END-EXEC
+034100
+034200     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+034300            WS-AUDIT-TIME DELIMITED BY SIZE
+034400            INTO AUDIT-TIMESTAMP
+034500     END-STRING
+034600
+034700     MOVE EIBTRNID            TO AUDIT-TRANSID
+034800     MOVE EIBTRMID            TO AUDIT-TERMID
+034900     MOVE EIBOPID             TO AUDIT-USERID
+035000     MOVE CTL-FILE-GASPODE    TO AUDIT-FILE-NAME
+035100     SET AUDIT-ACTION-DELETE  TO TRUE
+035200     MOVE GASPODE-RECORD      TO AUDIT-BEFORE-IMAGE
+035300     MOVE SPACES              TO AUDIT-AFTER-IMAGE
+035400
+035500     EXEC CICS WRITE FILE(CTL-FILE-AUDIT)
+035600          FROM(AUDIT-RECORD)
+035700          LENGTH(LENGTH OF AUDIT-RECORD)
+035800          RESP(WS-RESP)
+035900          RESP2(WS-RESP2)
+036000     END-EXEC
+036100
+036200     MOVE 'WRITE'     TO WS-RESP-COMMAND
+036300     MOVE 'AUDTFILE'  TO WS-RESP-FILE-OR-QUEUE
+036400     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+036500     .
+036600 3050-EXIT.
+036700     EXIT.
+036800*-----------------------------------------------------------*
+036900* 8000-CHECK-RESP - SHARED RESP/RESP2 CHECKING ROUTINE.      *
+037000* EVERY EXEC CICS CALL ABOVE RUNS RESP/NOHANDLE AND FEEDS    *
+037100* ITS RESULT THROUGH HERE SO NOTFND/DUPREC/DUPKEY/ENDFILE    *
+037200* LOG TO THE EXCEPTION QUEUE INSTEAD OF ABENDING THE TASK.   *
+037300*-----------------------------------------------------------*
+037400     COPY RESPCHK.
