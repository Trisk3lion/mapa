@@ -0,0 +1,278 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TEST9018.
+000300 AUTHOR.         P MAYHEW.
+000400 INSTALLATION.   ANKH-MORPORK DATA CENTER.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* 2026-08-09 PJM  INITIAL VERSION - DAILY RECONCILIATION OF  *
+001100*                 SAMVIMES/CARROT/VETINARI/GASPODE ACTIVITY  *
+001200*                 AGAINST WHAT OPERATIONS EXPECTED FOR THE   *
+001300*                 DAY.  RUN AFTER THE ONLINE DAY CLOSES.     *
+001400* 2026-08-09 PJM  THE FOURTH COMPARISON LINE IS RELABELED    *
+001500*                 GASPNTFY - test9017.cbl NO LONGER DELETES  *
+001600*                 GASPODE ITSELF, IT QUEUES A NOTICE FOR AN  *
+001700*                 OPERATOR TO ACTION AT THEIR OWN TERMINAL.  *
+001800*                 CNT-GASPODE-DELETES NOW COUNTS NOTICES     *
+001900*                 QUEUED, NOT CONFIRMED DELETES, SO THIS     *
+002000*                 LINE NO LONGER CATCHES A GASPODE DELETE    *
+002100*                 THAT WAS HANDED OFF BUT NEVER ACTIONED.    *
+002200* 2026-08-09 PJM  1000-INITIALIZE NOW CHECKS THE FILE STATUS *
+002300*                 RETURNED BY EACH OPEN INSTEAD OF DECLARING *
+002400*                 IT AND NEVER LOOKING AT IT - A FAILED OPEN *
+002500*                 NOW ABENDS THE STEP WITH RETURN-CODE 16.   *
+002600*-----------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CTLCNT-FILE ASSIGN TO CTLCNT
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS CNT-KEY
+003700         FILE STATUS IS WS-CTLCNT-STATUS.
+003800     SELECT EXPACT-FILE ASSIGN TO EXPACT
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS EXP-KEY
+004200         FILE STATUS IS WS-EXPACT-STATUS.
+004300     SELECT REPORT-FILE ASSIGN TO RPTOUT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-REPORT-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  CTLCNT-FILE.
+004900     COPY CNTREC.
+005000 FD  EXPACT-FILE.
+005100     COPY CNTREC
+005200         REPLACING ==CONTROL-TOTALS-RECORD==  BY
+005300                   ==EXPECTED-TOTALS-RECORD==,
+005400                   ==CNT-KEY==               BY ==EXP-KEY==,
+005500                   ==CNT-MYNAME==            BY ==EXP-MYNAME==,
+005600                   ==CNT-PROCESS-DATE==      BY
+005700                   ==EXP-PROCESS-DATE==,
+005800                   ==CNT-SAMVIMES-READS==    BY
+005900                   ==EXP-SAMVIMES-READS==,
+006000                   ==CNT-CARROT-WRITES==     BY
+006100                   ==EXP-CARROT-WRITES==,
+006200                   ==CNT-VETINARI-REWRITES== BY
+006300                   ==EXP-VETINARI-REWRITES==,
+006400                   ==CNT-GASPODE-DELETES==   BY
+006500                   ==EXP-GASPODE-DELETES==.
+006600 FD  REPORT-FILE
+006700     RECORD CONTAINS 132 CHARACTERS.
+006800 01  REPORT-LINE                     PIC X(132).
+006900 WORKING-STORAGE SECTION.
+007000 01  FILE-STATUS-CODES.
+007100     05  WS-CTLCNT-STATUS             PIC X(002).
+007200         88  WS-CTLCNT-OK                 VALUE '00'.
+007300         88  WS-CTLCNT-NOTFND             VALUE '23'.
+007400     05  WS-EXPACT-STATUS             PIC X(002).
+007500         88  WS-EXPACT-OK                 VALUE '00'.
+007600         88  WS-EXPACT-NOTFND             VALUE '23'.
+007700     05  WS-REPORT-STATUS             PIC X(002).
+007800         88  WS-REPORT-OK                 VALUE '00'.
+007900 01  WORK-AREAS.
+008000     05  WS-TARGET-MYNAME             PIC X(012) VALUE 'test9017'.
+008100     05  WS-CURRENT-DATE              PIC X(008).
+008200     05  WS-MISMATCH-COUNT            PIC 9(004) VALUE ZERO.
+008300     05  WS-EOF-SW                    PIC X(001) VALUE 'N'.
+008400         88  WS-NO-MORE-RECORDS           VALUE 'Y'.
+008500*-----------------------------------------------------------*
+008600* COMPARISON TABLE - ONE ENTRY PER RECONCILED FILE.          *
+008700*-----------------------------------------------------------*
+008800 01  COMPARE-TABLE.
+008900     05  COMPARE-ENTRY OCCURS 4 TIMES INDEXED BY CMP-IDX.
+009000         10  CMP-FILE-NAME            PIC X(008).
+009100         10  CMP-ACTUAL               PIC 9(009).
+009200         10  CMP-EXPECTED             PIC 9(009).
+009300         10  CMP-MATCH-SW             PIC X(001).
+009400             88  CMP-MATCH                VALUE 'Y'.
+009500             88  CMP-MISMATCH             VALUE 'N'.
+009600 01  REPORT-LINE-AREAS.
+009700     05  RL-HEADING-1.
+009800         10  FILLER                   PIC X(040)
+009900             VALUE 'DAILY RECONCILIATION REPORT - TEST9018'.
+010000         10  FILLER                   PIC X(092) VALUE SPACES.
+010100     05  RL-HEADING-2.
+010200         10  FILLER               PIC X(012) VALUE 'PROGRAM   : '.
+010300         10  RL-MYNAME                PIC X(012).
+010400         10  FILLER               PIC X(012) VALUE '  RUN DATE: '.
+010500         10  RL-RUN-DATE              PIC X(008).
+010600         10  FILLER                   PIC X(084) VALUE SPACES.
+010700     05  RL-HEADING-3.
+010800         10  FILLER                   PIC X(020) VALUE 'FILE'.
+010900         10  FILLER               PIC X(016) VALUE 'ACTUAL COUNT'.
+011000         10  FILLER               PIC X(016) VALUE 'EXP. COUNT'.
+011100         10  FILLER                   PIC X(010) VALUE 'STATUS'.
+011200         10  FILLER                   PIC X(070) VALUE SPACES.
+011300     05  RL-DETAIL.
+011400         10  RD-FILE-NAME             PIC X(020).
+011500         10  RD-ACTUAL                PIC ZZZ,ZZZ,ZZ9.
+011600         10  FILLER                   PIC X(009) VALUE SPACES.
+011700         10  RD-EXPECTED              PIC ZZZ,ZZZ,ZZ9.
+011800         10  FILLER                   PIC X(009) VALUE SPACES.
+011900         10  RD-STATUS                PIC X(010).
+012000         10  FILLER                   PIC X(060) VALUE SPACES.
+012100     05  RL-SUMMARY.
+012200         10  FILLER          PIC X(018) VALUE 'MISMATCHES FOUND:'.
+012300         10  FILLER                   PIC X(001) VALUE SPACE.
+012400         10  RS-MISMATCH-COUNT        PIC ZZZ9.
+012500         10  FILLER                   PIC X(109) VALUE SPACES.
+012600 PROCEDURE DIVISION.
+012700*-----------------------------------------------------------*
+012800* 0000-MAINLINE                                              *
+012900*-----------------------------------------------------------*
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013200
+013300     PERFORM 2000-PROCESS-RECONCILIATION THRU 2000-EXIT
+013400
+013500     PERFORM 3000-TERMINATE THRU 3000-EXIT
+013600
+013700     GOBACK
+013800     .
+013900 0000-EXIT.
+014000     EXIT.
+014100*-----------------------------------------------------------*
+014200* 1000-INITIALIZE - OPEN FILES, CHECK EACH OPEN'S FILE       *
+014300* STATUS AND WRITE REPORT HEADINGS.  A BAD OPEN STATUS IS    *
+014400* FATAL - THERE IS NO SENSIBLE RECONCILIATION TO RUN AGAINST *
+014500* A FILE THAT DID NOT OPEN CLEAN, SO THIS ABENDS THE STEP.   *
+014600*-----------------------------------------------------------*
+014700 1000-INITIALIZE.
+014800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+014900
+015000     OPEN INPUT  CTLCNT-FILE
+015100          INPUT  EXPACT-FILE
+015200     OPEN OUTPUT REPORT-FILE
+015300
+015400     IF NOT WS-CTLCNT-OK
+015500         DISPLAY 'TEST9018 - CTLCNT OPEN FAILED, STATUS = '
+015600                 WS-CTLCNT-STATUS
+015700         MOVE 16 TO RETURN-CODE
+015800         GOBACK
+015900     END-IF
+016000
+016100     IF NOT WS-EXPACT-OK
+016200         DISPLAY 'TEST9018 - EXPACT OPEN FAILED, STATUS = '
+016300                 WS-EXPACT-STATUS
+016400         MOVE 16 TO RETURN-CODE
+016500         GOBACK
+016600     END-IF
+016700
+016800     IF NOT WS-REPORT-OK
+016900         DISPLAY 'TEST9018 - RPTOUT OPEN FAILED, STATUS = '
+017000                 WS-REPORT-STATUS
+017100         MOVE 16 TO RETURN-CODE
+017200         GOBACK
+017300     END-IF
+017400
+017500     MOVE WS-TARGET-MYNAME TO RL-MYNAME
+017600     MOVE WS-CURRENT-DATE  TO RL-RUN-DATE
+017700     WRITE REPORT-LINE FROM RL-HEADING-1
+017800     WRITE REPORT-LINE FROM RL-HEADING-2
+017900     MOVE SPACES TO REPORT-LINE
+018000     WRITE REPORT-LINE
+018100     WRITE REPORT-LINE FROM RL-HEADING-3
+018200     .
+018300 1000-EXIT.
+018400     EXIT.
+018500*-----------------------------------------------------------*
+018600* 2000-PROCESS-RECONCILIATION - READ TODAY'S ACTUAL AND      *
+018700* EXPECTED CONTROL TOTALS, LOAD THE COMPARISON TABLE AND     *
+018800* PERFORM THE FILE-BY-FILE COMPARISON.                       *
+018900*-----------------------------------------------------------*
+019000 2000-PROCESS-RECONCILIATION.
+019100     MOVE WS-TARGET-MYNAME TO CNT-MYNAME
+019200     MOVE WS-CURRENT-DATE  TO CNT-PROCESS-DATE
+019300     READ CTLCNT-FILE
+019400         INVALID KEY
+019500             MOVE ZERO TO CNT-SAMVIMES-READS
+019600                          CNT-CARROT-WRITES
+019700                          CNT-VETINARI-REWRITES
+019800                          CNT-GASPODE-DELETES
+019900     END-READ
+020000
+020100     MOVE WS-TARGET-MYNAME TO EXP-MYNAME
+020200     MOVE WS-CURRENT-DATE  TO EXP-PROCESS-DATE
+020300     READ EXPACT-FILE
+020400         INVALID KEY
+020500             MOVE ZERO TO EXP-SAMVIMES-READS
+020600                          EXP-CARROT-WRITES
+020700                          EXP-VETINARI-REWRITES
+020800                          EXP-GASPODE-DELETES
+020900     END-READ
+021000
+021100     MOVE 'SAMVIMES' TO CMP-FILE-NAME(1)
+021200     MOVE CNT-SAMVIMES-READS     TO CMP-ACTUAL(1)
+021300     MOVE EXP-SAMVIMES-READS     TO CMP-EXPECTED(1)
+021400
+021500     MOVE 'CARROT'   TO CMP-FILE-NAME(2)
+021600     MOVE CNT-CARROT-WRITES      TO CMP-ACTUAL(2)
+021700     MOVE EXP-CARROT-WRITES      TO CMP-EXPECTED(2)
+021800
+021900     MOVE 'VETINARI' TO CMP-FILE-NAME(3)
+022000     MOVE CNT-VETINARI-REWRITES  TO CMP-ACTUAL(3)
+022100     MOVE EXP-VETINARI-REWRITES  TO CMP-EXPECTED(3)
+022200
+022300     MOVE 'GASPNTFY' TO CMP-FILE-NAME(4)
+022400     MOVE CNT-GASPODE-DELETES    TO CMP-ACTUAL(4)
+022500     MOVE EXP-GASPODE-DELETES    TO CMP-EXPECTED(4)
+022600
+022700     PERFORM 2100-COMPARE-ONE-FILE THRU 2100-EXIT
+022800         VARYING CMP-IDX FROM 1 BY 1
+022900         UNTIL CMP-IDX > 4
+023000     .
+023100 2000-EXIT.
+023200     EXIT.
+023300*-----------------------------------------------------------*
+023400* 2100-COMPARE-ONE-FILE - COMPARE ONE TABLE ENTRY'S ACTUAL   *
+023500* COUNT TO ITS EXPECTED COUNT AND WRITE THE DETAIL LINE.     *
+023600*-----------------------------------------------------------*
+023700 2100-COMPARE-ONE-FILE.
+023800     IF CMP-ACTUAL(CMP-IDX) = CMP-EXPECTED(CMP-IDX)
+023900         SET CMP-MATCH(CMP-IDX) TO TRUE
+024000     ELSE
+024100         SET CMP-MISMATCH(CMP-IDX) TO TRUE
+024200         ADD 1 TO WS-MISMATCH-COUNT
+024300     END-IF
+024400
+024500     MOVE CMP-FILE-NAME(CMP-IDX) TO RD-FILE-NAME
+024600     MOVE CMP-ACTUAL(CMP-IDX)    TO RD-ACTUAL
+024700     MOVE CMP-EXPECTED(CMP-IDX)  TO RD-EXPECTED
+024800     IF CMP-MATCH(CMP-IDX)
+024900         MOVE 'OK'         TO RD-STATUS
+025000     ELSE
+025100         MOVE '** DIFF **' TO RD-STATUS
+025200     END-IF
+025300     WRITE REPORT-LINE FROM RL-DETAIL
+025400     .
+025500 2100-EXIT.
+025600     EXIT.
+025700*-----------------------------------------------------------*
+025800* 3000-TERMINATE - WRITE THE SUMMARY LINE, CLOSE FILES AND   *
+025900* SET THE RETURN CODE SO THE JOB STEP CAN CONDITION ON IT.   *
+026000*-----------------------------------------------------------*
+026100 3000-TERMINATE.
+026200     MOVE SPACES           TO REPORT-LINE
+026300     WRITE REPORT-LINE
+026400     MOVE WS-MISMATCH-COUNT TO RS-MISMATCH-COUNT
+026500     WRITE REPORT-LINE FROM RL-SUMMARY
+026600
+026700     CLOSE CTLCNT-FILE
+026800           EXPACT-FILE
+026900           REPORT-FILE
+027000
+027100     IF WS-MISMATCH-COUNT > ZERO
+027200         MOVE 4 TO RETURN-CODE
+027300     ELSE
+027400         MOVE 0 TO RETURN-CODE
+027500     END-IF
+027600     .
+027700 3000-EXIT.
+027800     EXIT.
