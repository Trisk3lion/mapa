@@ -1,56 +1,1031 @@
-       Identification Division.
-       Program-ID. test9017.
-       Data Division.
-       Working-Storage Section.
-       01  CONSTANTS.
-           05  MYNAME               PIC X(012) VALUE 'test9017'.
-           05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
-
-       Procedure Division.
-           DISPLAY MYNAME ' Begin'
-           
-           EXEC CICS
-                START TRANSID('ABCD')
-                AFTER SECONDS(3)
-                FROM(CONSTANTS)
-           END-EXEC
-
-           EXEC CICS RUN
-                TRANSID('EFGH')
-           END-EXEC
-
-           EXEC CICS READ FILE('SAMVIMES') INTO(PGM-0001)
-           END-EXEC
-
-           EXEC CICS DELETE FILE ( 'GASPODE' ) END-EXEC
-
-           EXEC CICS WRITE
-                FILE( 'CARROT') END-EXEC.
-
-           EXEC CICS
-                REWRITE
-                FILE( 'VETINARI')
-           END-EXEC
-
-           EXEC CICS STARTBR
-                     FILE('CMOTDBLR')
-                     EQUAL
-           END-EXEC
-
-           EXEC CICS
-                READNEXT
-                FILE('CMOTDBLR')
-                INTO(PGM-0001)
-                LENGTH(LENGTH OF PGM-0001)
-           END-EXEC
-
-           EXEC CICS READPREV FILE('CMOTDBLR') INTO(PGM-0001)
-           LENGTH(FUNCTION LENGTH(PGM-0001))
-           END-EXEC
-
-           DISPLAY MYNAME ' End'
-           
-           GOBACK
-           .
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TEST9017.
+000300 AUTHOR.         P MAYHEW.
+000400 INSTALLATION.   ANKH-MORPORK DATA CENTER.
+000500 DATE-WRITTEN.   2024-02-14.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* 2024-02-14 PJM  INITIAL VERSION - ABCD/EFGH ONLINE DRIVER. *
+001100* 2026-08-09 PJM  CMOTDBLR BROWSE NOW CHECKPOINTS ITS RIDFLD *
+001200*                 TO A restart FILE EVERY N RECORDS AND      *
+001300*                 TAKES A SYNCPOINT, SO A RE-RUN CAN REPOSI- *
+001400*                 TION WITH STARTBR INSTEAD OF RESCANNING    *
+001500*                 CMOTDBLR FROM THE TOP.                     *
+001600* 2026-08-09 PJM  1300-DELETE-GASPODE NO LONGER DELETES      *
+001700*                 GASPODE ITSELF - IT STARTS THE GASM        *
+001800*                 OPERATOR MAINTENANCE TRANSACTION (SEE      *
+001900*                 test9019.cbl / GASPSET BMS MAP) SO A       *
+002000*                 PERSON REVIEWS AND CONFIRMS THE DELETE.    *
+002100* 2026-08-09 PJM  1100-RUN-EFGH-TRANSACTION NOW PUBLISHES    *
+002200*                 EFGH'S RESULT TO THE EFGO TDQ FOR THE      *
+002300*                 SETTLEMENT SYSTEM TO PICK UP.              *
+002400* 2026-08-09 PJM  TRANSIDS, THE ABCD START DELAY AND THE     *
+002500*                 FILE NAMES NOW COME FROM THE CTLFILE        *
+002600*                 CONTROL TABLE INSTEAD OF BEING HARDCODED.   *
+002700* 2026-08-09 PJM  SAMVIMES READ AND CMOTDBLR BROWSE NOW USE   *
+002800*                 THE CMOT-RECORD FIELD-LEVEL LAYOUT (SEE     *
+002900*                 CMOTREC) IN PLACE OF THE OLD FLAT PGM-0001  *
+003000*                 WORK AREA.                                  *
+003100* 2026-08-09 PJM  2000-BROWSE-CMOTDBLR'S CLOSING ENDBR NOW     *
+003200*                 CHECKS RESP/RESP2 LIKE EVERY OTHER CICS CALL *
+003300*                 IN THIS PROGRAM.  1500-REWRITE-VETINARI NOW  *
+003400*                 READS THE CURRENT VETINARI RECORD BEFORE     *
+003500*                 OVERWRITING IT SO 1550-AUDIT-VETINARI-       *
+003600*                 REWRITE CAN JOURNAL A REAL BEFORE IMAGE.     *
+003700*-----------------------------------------------------------*
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 DATA DIVISION.
+004100 WORKING-STORAGE SECTION.
+004200 01  CONSTANTS.
+004300     05  MYNAME               PIC X(012) VALUE 'test9017'.
+004400*-----------------------------------------------------------*
+004500* FIELD-LEVEL RECORD LAYOUT SHARED BY THE SAMVIMES READ AND   *
+004600* THE CMOTDBLR BROWSE - SEE CMOTREC.                          *
+004700*-----------------------------------------------------------*
+004800     COPY CMOTREC.
+004900*-----------------------------------------------------------*
+005000* EXTERNAL CONTROL TABLE - SEE 0500-LOAD-CONTROL-TABLE.      *
+005100* HOLDS THE TRANSIDS, START DELAY AND FILE NAMES THIS        *
+005200* PROGRAM USED TO CARRY AS HARDCODED LITERALS.               *
+005300*-----------------------------------------------------------*
+005400     COPY CTLREC.
+005500*-----------------------------------------------------------*
+005600* CHECKPOINT/RESTART WORKING STORAGE FOR THE CMOTDBLR BROWSE *
+005700*-----------------------------------------------------------*
+005800     COPY BRKREC.
+005900*-----------------------------------------------------------*
+006000* SHARED RESP/RESP2 CHECKING WORKING STORAGE - SEE 8000-     *
+006100* CHECK-RESP BELOW, COPIED IN FROM RESPCHK.                  *
+006200*-----------------------------------------------------------*
+006300     COPY RESPWS.
+006400 01  BROWSE-CONTROLS.
+006500     05  WS-CICS-RESP             PIC S9(008) COMP.
+006600     05  WS-CHECKPOINT-INTERVAL   PIC 9(005)  COMP VALUE 100.
+006700     05  WS-BROWSE-COUNT          PIC 9(009)  COMP VALUE ZERO.
+006800     05  WS-CHECKPOINT-RIDFLD-SV  PIC X(008).
+006900     05  WS-CHECKPOINT-ABSTIME    PIC S9(015) COMP-3.
+007000     05  WS-CHECKPOINT-DATE       PIC X(008).
+007100     05  WS-CHECKPOINT-TIME       PIC X(008).
+007200     05  WS-BROWSE-DONE-SW        PIC X(001) VALUE 'N'.
+007300         88  WS-BROWSE-DONE           VALUE 'Y'.
+007400         88  WS-BROWSE-NOT-DONE       VALUE 'N'.
+007500*-----------------------------------------------------------*
+007600* EFGH RESULT-PUBLISHING WORKING STORAGE - SEE 1100-RUN-EFGH-*
+007700* TRANSACTION.  PUBLISHED TO THE EFGHOUT TDQ FOR SETTLEMENT. *
+007800*-----------------------------------------------------------*
+007900     COPY EFGHREC.
+008000 01  EFGH-PUBLISH-CONTROLS.
+008100     05  WS-EFGH-ABSTIME          PIC S9(015) COMP-3.
+008200     05  WS-EFGH-DATE             PIC X(008).
+008300     05  WS-EFGH-TIME             PIC X(008).
+008400*-----------------------------------------------------------*
+008500* DAILY CONTROL-TOTALS WORKING STORAGE - SEE 7000-UPDATE-    *
+008600* DAILY-TOTALS.  CTLCNT IS THE ACTUAL-ACTIVITY VSAM KSDS,    *
+008700* EXPACT THE OPERATIONS-MAINTAINED EXPECTED-ACTIVITY KSDS    *
+008800* THAT THE RECONCILIATION BATCH PROGRAM COMPARES IT AGAINST. *
+008900*-----------------------------------------------------------*
+009000     COPY CNTREC.
+009100 01  DAILY-TOTALS-CONTROLS.
+009200     05  WS-TOTALS-ABSTIME        PIC S9(015) COMP-3.
+009300     05  WS-TOTALS-DATE           PIC X(008).
+009400     05  WS-TOTALS-TIME           PIC X(008).
+009500     05  WS-SAMVIMES-READ-SW      PIC X(001) VALUE 'N'.
+009600         88  WS-SAMVIMES-READ-OK      VALUE 'Y'.
+009700     05  WS-GASPODE-DELETE-SW     PIC X(001) VALUE 'N'.
+009800         88  WS-GASPODE-DELETE-OK     VALUE 'Y'.
+009900     05  WS-CARROT-WRITE-SW       PIC X(001) VALUE 'N'.
+010000         88  WS-CARROT-WRITE-OK       VALUE 'Y'.
+010100     05  WS-VETINARI-REWRITE-SW   PIC X(001) VALUE 'N'.
+010200         88  WS-VETINARI-REWRITE-OK   VALUE 'Y'.
+010300*-----------------------------------------------------------*
+010400* AUDIT JOURNAL WORKING STORAGE - SEE 1450-AUDIT-CARROT-WRITE*
+010500* AND 1550-AUDIT-VETINARI-REWRITE.  ONE AUDIT-RECORD IS      *
+010600* APPENDED TO AUDTFILE FOR EVERY WRITE/REWRITE AGAINST       *
+010700* CARROT/VETINARI.                                          *
+010800*-----------------------------------------------------------*
+010900     COPY AUDREC.
+011000 01  AUDIT-CONTROLS.
+011100     05  WS-AUDIT-ABSTIME         PIC S9(015) COMP-3.
+011200     05  WS-AUDIT-DATE            PIC X(008).
+011300     05  WS-AUDIT-TIME            PIC X(008).
+011400*-----------------------------------------------------------*
+011500* PRE-WRITE VALIDATION / REJECT-REPORTING WORKING STORAGE -  *
+011600* SEE 1420/1520-VALIDATE- AND 1430/1530-REJECT- PARAGRAPHS.  *
+011700* FAILURES ARE ROUTED TO THE REJECT TDQ INSTEAD OF REACHING  *
+011800* CARROT OR VETINARI.                                        *
+011900*-----------------------------------------------------------*
+012000     COPY CARREC.
+012100     COPY VETREC.
+012200     COPY REJREC.
+012300 01  VALIDATION-CONTROLS.
+012400     05  WS-REJECT-SW             PIC X(001) VALUE 'N'.
+012500         88  WS-RECORD-REJECTED       VALUE 'Y'.
+012600         88  WS-RECORD-NOT-REJECTED   VALUE 'N'.
+012700     05  WS-REJECT-REASON-TEXT    PIC X(040).
+012800     05  WS-REJECT-ABSTIME        PIC S9(015) COMP-3.
+012900     05  WS-REJECT-DATE           PIC X(008).
+013000     05  WS-REJECT-TIME           PIC X(008).
+013100     05  WS-VETINARI-FOUND-SW     PIC X(001) VALUE 'N'.
+013200         88  WS-VETINARI-FOUND       VALUE 'Y'.
+013300*-----------------------------------------------------------*
+013400* HOLDS THE VETINARI RECORD AS IT STOOD BEFORE THE REWRITE - *
+013500* SEE 1500-REWRITE-VETINARI (WHICH READS THE CURRENT RECORD  *
+013600* INTO THIS AREA BEFORE BUILDING THE OUTGOING VETINARI-      *
+013700* RECORD) AND 1550-AUDIT-VETINARI-REWRITE, WHICH MOVES IT TO *
+013800* AUDIT-BEFORE-IMAGE THE SAME WAY test9019.cbl's GASPODE      *
+013900* DELETE CAPTURES ITS OWN BEFORE IMAGE.                       *
+014000*-----------------------------------------------------------*
+014100 01  VETINARI-BEFORE-RECORD.
+014200     05  VBI-KEY                  PIC X(008).
+014300     05  VBI-DESCRIPTION          PIC X(030).
+014400     05  VBI-AMOUNT               PIC S9(09)V99 COMP-3.
+014500     05  VBI-STATUS               PIC X(001).
+014600     05  FILLER                   PIC X(035).
+014700 PROCEDURE DIVISION.
+014800*-----------------------------------------------------------*
+014900* 0000-MAINLINE                                             *
+015000*-----------------------------------------------------------*
+015100 0000-MAINLINE.
+015200     DISPLAY MYNAME ' Begin'
+015300
+015400     PERFORM 0500-LOAD-CONTROL-TABLE THRU 0500-EXIT
+015500
+015600     PERFORM 1000-START-ABCD-TRANSACTION THRU 1000-EXIT
+015700
+015800     PERFORM 1100-RUN-EFGH-TRANSACTION THRU 1100-EXIT
+015900
+016000     PERFORM 1200-READ-SAMVIMES THRU 1200-EXIT
+016100
+016200     IF WS-SAMVIMES-READ-OK
+016300         PERFORM 1300-DELETE-GASPODE THRU 1300-EXIT
+016400
+016500         PERFORM 1400-WRITE-CARROT THRU 1400-EXIT
+016600
+016700         PERFORM 1500-REWRITE-VETINARI THRU 1500-EXIT
+016800     END-IF
+016900
+017000     PERFORM 2000-BROWSE-CMOTDBLR THRU 2000-EXIT
+017100
+017200     PERFORM 7000-UPDATE-DAILY-TOTALS THRU 7000-EXIT
+017300
+017400     DISPLAY MYNAME ' End'
+017500
+017600     GOBACK
+017700     .
+017800 0000-EXIT.
+017900     EXIT.
+018000*-----------------------------------------------------------*
+018100* 0500-LOAD-CONTROL-TABLE - PULL THE TRANSIDS, START DELAY   *
+018200* AND FILE NAMES THIS PROGRAM DRIVES FROM THE CTLFILE VSAM   *
+018300* KSDS, KEYED BY MYNAME.  IF OPERATIONS HASN'T SET UP A      *
+018400* CONTROL RECORD YET, FALL BACK TO THE ORIGINAL HARDCODED    *
+018500* VALUES SO THE PROGRAM STILL RUNS.                          *
+018600*-----------------------------------------------------------*
+018700 0500-LOAD-CONTROL-TABLE.
+018800*    DEFAULT THE CONTROL FIELDS - INCLUDING CTL-TDQ-EXCEPTION -  *
+018900*    TO THE ORIGINAL HARDCODED LITERALS BEFORE THE READ IS EVEN *
+019000*    ATTEMPTED, SO THAT IF THE READ FAILS, 8000-CHECK-RESP HAS  *
+019100*    A VALID QUEUE NAME TO WRITE ITS OWN EXCEPTION MESSAGE TO.  *
+019200     MOVE MYNAME TO CTL-MYNAME
+019300     MOVE 'ABCD'      TO CTL-ABCD-TRANSID
+019400     MOVE 3           TO CTL-ABCD-DELAY-SECONDS
+019500     MOVE 'EFGH'      TO CTL-EFGH-TRANSID
+019600     MOVE 'GASM'      TO CTL-GASP-TRANSID
+019700     MOVE 'SAMVIMES'  TO CTL-FILE-SAMVIMES
+019800     MOVE 'GASPODE'   TO CTL-FILE-GASPODE
+019900     MOVE 'CARROT'    TO CTL-FILE-CARROT
+020000     MOVE 'VETINARI'  TO CTL-FILE-VETINARI
+020100     MOVE 'CMOTDBLR'  TO CTL-FILE-CMOTDBLR
+020200     MOVE 'CMOTRST'   TO CTL-FILE-RESTART
+020300     MOVE 'AUDTFILE'  TO CTL-FILE-AUDIT
+020400     MOVE 'EFGO'      TO CTL-TDQ-EFGHOUT
+020500     MOVE 'EXCP'      TO CTL-TDQ-EXCEPTION
+020600     MOVE 'REJT'      TO CTL-TDQ-REJECT
+020700
+020800     EXEC CICS READ FILE('CTLFILE')
+020900          INTO(CTL-RECORD)
+021000          RIDFLD(CTL-KEY)
+021100          KEYLENGTH(LENGTH OF CTL-KEY)
+021200          RESP(WS-RESP)
+021300          RESP2(WS-RESP2)
+021400     END-EXEC
+021500
+021600     MOVE 'READ'     TO WS-RESP-COMMAND
+021700     MOVE 'CTLFILE'  TO WS-RESP-FILE-OR-QUEUE
+021800     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+021900     IF WS-RESP-SEVERE
+022000         DISPLAY MYNAME ' 0500-LOAD-CONTROL-TABLE CTLFILE READ'
+022100                 ' FAILED, CONTINUING WITH BUILT-IN DEFAULTS'
+022200     END-IF
+022300     .
+022400 0500-EXIT.
+022500     EXIT.
+022600*-----------------------------------------------------------*
+022700* 1000-START-ABCD-TRANSACTION - KICK OFF THE DELAYED ABCD    *
+022800*-----------------------------------------------------------*
+022900 1000-START-ABCD-TRANSACTION.
+023000     EXEC CICS
+023100          START TRANSID(CTL-ABCD-TRANSID)
+023200          AFTER SECONDS(CTL-ABCD-DELAY-SECONDS)
+023300          FROM(CONSTANTS)
+023400          RESP(WS-RESP)
+023500          RESP2(WS-RESP2)
+023600     END-EXEC
+023700
+023800     MOVE 'START'    TO WS-RESP-COMMAND
+023900     MOVE 'ABCD'     TO WS-RESP-FILE-OR-QUEUE
+024000     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+024100     .
+024200 1000-EXIT.
+024300     EXIT.
+024400*-----------------------------------------------------------*
+024500* 1100-RUN-EFGH-TRANSACTION - FIRE THE EFGH TRANSACTION AND  *
+024600* PUBLISH ITS RESULT TO THE EFGHOUT TDQ SO THE SETTLEMENT    *
+024700* SYSTEM PICKS IT UP WITHOUT A MANUAL FILE PULL.             *
+024800*-----------------------------------------------------------*
+024900 1100-RUN-EFGH-TRANSACTION.
+025000     EXEC CICS RUN
+025100          TRANSID(CTL-EFGH-TRANSID)
+025200          RESP(WS-RESP)
+025300          RESP2(WS-RESP2)
+025400     END-EXEC
+025500
+025600     MOVE 'RUN'      TO WS-RESP-COMMAND
+025700     MOVE 'EFGH'     TO WS-RESP-FILE-OR-QUEUE
+025800     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+025900
+026000     PERFORM 1150-PUBLISH-EFGH-RESULT THRU 1150-EXIT
+026100     .
+026200 1100-EXIT.
+026300     EXIT.
+026400*-----------------------------------------------------------*
+026500* 1150-PUBLISH-EFGH-RESULT - BUILD THE STRUCTURED RESULT     *
+026600* RECORD AND WRITE IT TO THE EFGHOUT EXTRA-PARTITION TDQ.    *
+026700*-----------------------------------------------------------*
+026800 1150-PUBLISH-EFGH-RESULT.
+026900     EXEC CICS ASKTIME
+027000          ABSTIME(WS-EFGH-ABSTIME)
+027100     END-EXEC
+027200     EXEC CICS FORMATTIME
+027300          ABSTIME(WS-EFGH-ABSTIME)
+027400          YYYYMMDD(WS-EFGH-DATE)
+027500          TIME(WS-EFGH-TIME)
+027600     END-EXEC
+027700
+027800     STRING WS-EFGH-DATE DELIMITED BY SIZE
+027900            WS-EFGH-TIME DELIMITED BY SIZE
+028000            INTO EFGH-TIMESTAMP
+028100     END-STRING
+028200
+028300     MOVE EIBTRNID           TO EFGH-TRANSID
+028400     MOVE 'EFGH'             TO EFGH-CALLING-TRANSID
+028500     MOVE WS-RESP            TO EFGH-RUN-RESP
+028600     MOVE WS-RESP2           TO EFGH-RUN-RESP2
+028700     IF WS-RESP = DFHRESP(NORMAL)
+028800         SET EFGH-STATUS-COMPLETE TO TRUE
+028900     ELSE
+029000         SET EFGH-STATUS-FAILED   TO TRUE
+029100     END-IF
+029200
+029300     EXEC CICS WRITEQ TD
+029400          QUEUE(CTL-TDQ-EFGHOUT)
+029500          FROM(EFGH-RESULT-RECORD)
+029600          LENGTH(LENGTH OF EFGH-RESULT-RECORD)
+029700          RESP(WS-RESP)
+029800          RESP2(WS-RESP2)
+029900     END-EXEC
+030000
+030100     MOVE 'WRITEQ TD' TO WS-RESP-COMMAND
+030200     MOVE 'EFGO'      TO WS-RESP-FILE-OR-QUEUE
+030300     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+030400     .
+030500 1150-EXIT.
+030600     EXIT.
+030700*-----------------------------------------------------------*
+030800* 1200-READ-SAMVIMES - A SEVERE RESP SKIPS STRAIGHT TO THE   *
+030900* EXIT WITHOUT SETTING WS-SAMVIMES-READ-OK, SO 0000-MAINLINE'S *
+031000* GATE AROUND 1300/1400/1500 LEAVES THIS RECORD ALONE RATHER  *
+031100* THAN RISKING WHATEVER CMOT-RECORD HAPPENED TO HOLD BEFORE   *
+031200* THE READ WAS ISSUED.                                        *
+031300*-----------------------------------------------------------*
+031400 1200-READ-SAMVIMES.
+031500     EXEC CICS READ FILE(CTL-FILE-SAMVIMES) INTO(CMOT-RECORD)
+031600          RESP(WS-RESP)
+031700          RESP2(WS-RESP2)
+031800     END-EXEC
+031900
+032000     MOVE 'READ'     TO WS-RESP-COMMAND
+032100     MOVE 'SAMVIMES' TO WS-RESP-FILE-OR-QUEUE
+032200     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+032300     IF WS-RESP-SEVERE
+032400         GO TO 1200-EXIT
+032500     END-IF
+032600     IF WS-RESP = DFHRESP(NORMAL)
+032700         SET WS-SAMVIMES-READ-OK TO TRUE
+032800     END-IF
+032900     .
+033000 1200-EXIT.
+033100     EXIT.
+033200*-----------------------------------------------------------*
+033300* 1300-DELETE-GASPODE - NO LONGER DELETES GASPODE DIRECTLY,  *
+033400* AND NO LONGER AUTO-STARTS THE GASM OPERATOR MAINTENANCE    *
+033500* TRANSACTION EITHER - MYNAME RUNS AS A BACKEND DRIVER WITH  *
+033600* NO PRINCIPAL FACILITY OF ITS OWN, SO A GASM STARTED FROM   *
+033700* HERE WOULD HAVE NO TERMINAL TO SEND MAP/RECEIVE MAP        *
+033800* AGAINST, AND THE OPERATOR CONFIRMATION test9019.cbl        *
+033900* IMPLEMENTS COULD NEVER ACTUALLY RUN.  INSTEAD THIS DROPS A *
+034000* NOTICE ON THE EXCEPTION QUEUE SO AN OPERATOR CAN KEY THE   *
+034100* RECORD INTO GASM AT THEIR OWN TERMINAL.  WS-GASPODE-       *
+034200* DELETE-OK REFLECTS A NOTICE SUCCESSFULLY QUEUED, NOT A     *
+034300* CONFIRMED DELETE - SEE 7000-UPDATE-DAILY-TOTALS AND        *
+034400* test9018.cbl FOR HOW THAT DISTINCTION CARRIES THROUGH THE  *
+034500* DAILY RECONCILIATION.                                      *
+034600*-----------------------------------------------------------*
+034700 1300-DELETE-GASPODE.
+034800     MOVE SPACES           TO REJECT-RECORD
+034900
+035000     EXEC CICS ASKTIME
+035100          ABSTIME(WS-REJECT-ABSTIME)
+035200     END-EXEC
+035300     EXEC CICS FORMATTIME
+035400          ABSTIME(WS-REJECT-ABSTIME)
+035500          YYYYMMDD(WS-REJECT-DATE)
+035600          TIME(WS-REJECT-TIME)
+035700     END-EXEC
+035800     STRING WS-REJECT-DATE DELIMITED BY SIZE
+035900            WS-REJECT-TIME DELIMITED BY SIZE
+036000            INTO REJECT-TIMESTAMP
+036100     END-STRING
+036200
+036300     MOVE EIBTRNID              TO REJECT-TRANSID
+036400     MOVE CTL-FILE-GASPODE      TO REJECT-FILE-NAME
+036500     MOVE CMOT-KEY              TO REJECT-KEY
+036600     MOVE 'GASPODE DELETE PENDING OPERATOR REVIEW'
+036700                                TO REJECT-REASON
+036800
+036900     EXEC CICS WRITEQ TD
+037000          QUEUE(CTL-TDQ-EXCEPTION)
+037100          FROM(REJECT-RECORD)
+037200          LENGTH(LENGTH OF REJECT-RECORD)
+037300          RESP(WS-RESP)
+037400          RESP2(WS-RESP2)
+037500     END-EXEC
+037600
+037700     MOVE 'WRITEQ TD'       TO WS-RESP-COMMAND
+037800     MOVE CTL-TDQ-EXCEPTION TO WS-RESP-FILE-OR-QUEUE
+037900     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+038000     IF WS-RESP = DFHRESP(NORMAL)
+038100         SET WS-GASPODE-DELETE-OK TO TRUE
+038200     END-IF
+038300     .
+038400 1300-EXIT.
+038500     EXIT.
+038600*-----------------------------------------------------------*
+038700* 1400-WRITE-CARROT                                         *
+038800*-----------------------------------------------------------*
+038900 1400-WRITE-CARROT.
+039000     MOVE CMOT-KEY              TO CARROT-KEY
+039100     MOVE CMOT-DESCRIPTION      TO CARROT-DESCRIPTION
+039200     MOVE CMOT-AMOUNT           TO CARROT-AMOUNT
+039300     MOVE CMOT-STATUS           TO CARROT-STATUS
+039400
+039500     PERFORM 1420-VALIDATE-CARROT-RECORD THRU 1420-EXIT
+039600     IF WS-RECORD-REJECTED
+039700         PERFORM 1430-REJECT-CARROT-RECORD THRU 1430-EXIT
+039800         GO TO 1400-EXIT
+039900     END-IF
+040000     EXEC CICS WRITE
+040100          FILE(CTL-FILE-CARROT)
+040200          FROM(CARROT-RECORD)
+040300          LENGTH(LENGTH OF CARROT-RECORD)
+040400          RIDFLD(CARROT-KEY)
+040500          KEYLENGTH(LENGTH OF CARROT-KEY)
+040600          RESP(WS-RESP)
+040700          RESP2(WS-RESP2)
+040800     END-EXEC
+040900
+041000     MOVE 'WRITE'    TO WS-RESP-COMMAND
+041100     MOVE 'CARROT'   TO WS-RESP-FILE-OR-QUEUE
+041200     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+041300     IF WS-RESP = DFHRESP(NORMAL)
+041400         SET WS-CARROT-WRITE-OK TO TRUE
+041500         PERFORM 1450-AUDIT-CARROT-WRITE THRU 1450-EXIT
+041600     END-IF
+041700     .
+041800 1400-EXIT.
+041900     EXIT.
+042000*-----------------------------------------------------------*
+042100* 1420-VALIDATE-CARROT-RECORD - CHECK THE KEY AND REQUIRED    *
+042200* FIELDS ON THE OUTGOING CARROT RECORD BEFORE THE WRITE FIRES.*
+042300*-----------------------------------------------------------*
+042400 1420-VALIDATE-CARROT-RECORD.
+042500     SET WS-RECORD-NOT-REJECTED TO TRUE
+042600     MOVE SPACES TO WS-REJECT-REASON-TEXT
+042700
+042800     IF CARROT-KEY = SPACES OR LOW-VALUES
+042900         SET WS-RECORD-REJECTED TO TRUE
+043000         MOVE 'MALFORMED KEY' TO WS-REJECT-REASON-TEXT
+043100     END-IF
+043200
+043300     IF WS-RECORD-NOT-REJECTED
+043400       AND CARROT-DESCRIPTION = SPACES
+043500         SET WS-RECORD-REJECTED TO TRUE
+043600         MOVE 'MISSING DESCRIPTION' TO WS-REJECT-REASON-TEXT
+043700     END-IF
+043800
+043900     IF WS-RECORD-NOT-REJECTED
+044000       AND NOT CARROT-STATUS-ACTIVE
+044100       AND NOT CARROT-STATUS-INACTIVE
+044200       AND NOT CARROT-STATUS-PENDING
+044300         SET WS-RECORD-REJECTED TO TRUE
+044400         MOVE 'INVALID STATUS' TO WS-REJECT-REASON-TEXT
+044500     END-IF
+044600     .
+044700 1420-EXIT.
+044800     EXIT.
+044900*-----------------------------------------------------------*
+045000* 1430-REJECT-CARROT-RECORD - PUBLISH THE REJECTED CARROT     *
+045100* RECORD TO THE REJECT TDQ INSTEAD OF LETTING IT HIT CARROT.  *
+045200*-----------------------------------------------------------*
+045300 1430-REJECT-CARROT-RECORD.
+045400     MOVE SPACES TO REJECT-RECORD
+045500
+045600     EXEC CICS ASKTIME
+045700          ABSTIME(WS-REJECT-ABSTIME)
+045800     END-EXEC
+045900     EXEC CICS FORMATTIME
+046000          ABSTIME(WS-REJECT-ABSTIME)
+046100          YYYYMMDD(WS-REJECT-DATE)
+046200          TIME(WS-REJECT-TIME)
+046300     END-EXEC
+046400     STRING WS-REJECT-DATE DELIMITED BY SIZE
+046500            WS-REJECT-TIME DELIMITED BY SIZE
+046600            INTO REJECT-TIMESTAMP
+046700     END-STRING
+046800
+046900     MOVE EIBTRNID              TO REJECT-TRANSID
+047000     MOVE CTL-FILE-CARROT       TO REJECT-FILE-NAME
+047100     MOVE CARROT-KEY            TO REJECT-KEY
+047200     MOVE WS-REJECT-REASON-TEXT TO REJECT-REASON
+047300
+047400     EXEC CICS WRITEQ TD
+047500          QUEUE(CTL-TDQ-REJECT)
+047600          FROM(REJECT-RECORD)
+047700          LENGTH(LENGTH OF REJECT-RECORD)
+047800          NOHANDLE
+047900     END-EXEC
+048000     .
+048100 1430-EXIT.
+048200     EXIT.
+048300*-----------------------------------------------------------*
+048400* 1450-AUDIT-CARROT-WRITE - DROP A JOURNAL RECORD FOR THE     *
+048500* WRITE THIS PARAGRAPH JUST MADE TO CARROT.                  *
+048600*-----------------------------------------------------------*
+048700 1450-AUDIT-CARROT-WRITE.
+048800     MOVE SPACES TO AUDIT-RECORD
+048900
+049000     EXEC CICS ASKTIME
+049100          ABSTIME(WS-AUDIT-ABSTIME)
+049200     END-EXEC
+049300
+049400     EXEC CICS FORMATTIME
+049500          ABSTIME(WS-AUDIT-ABSTIME)
+049600          YYYYMMDD(WS-AUDIT-DATE)
+049700          TIME(WS-AUDIT-TIME)
+049800     END-EXEC
+049900
+050000     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+050100            WS-AUDIT-TIME DELIMITED BY SIZE
+050200            INTO AUDIT-TIMESTAMP
+050300     END-STRING
+050400
+050500     MOVE EIBTRNID           TO AUDIT-TRANSID
+050600     MOVE EIBTRMID           TO AUDIT-TERMID
+050700     MOVE EIBOPID            TO AUDIT-USERID
+050800     MOVE CTL-FILE-CARROT    TO AUDIT-FILE-NAME
+050900     SET AUDIT-ACTION-WRITE  TO TRUE
+051000     MOVE SPACES              TO AUDIT-BEFORE-IMAGE
+051100     MOVE CARROT-RECORD       TO AUDIT-AFTER-IMAGE
+051200
+051300     EXEC CICS WRITE FILE(CTL-FILE-AUDIT)
+051400          FROM(AUDIT-RECORD)
+051500          LENGTH(LENGTH OF AUDIT-RECORD)
+051600          RESP(WS-RESP)
+051700          RESP2(WS-RESP2)
+051800     END-EXEC
+051900
+052000     MOVE 'WRITE'     TO WS-RESP-COMMAND
+052100     MOVE 'AUDTFILE'  TO WS-RESP-FILE-OR-QUEUE
+052200     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+052300     .
+052400 1450-EXIT.
+052500     EXIT.
+052600*-----------------------------------------------------------*
+052700* 1500-REWRITE-VETINARI - READS THE CURRENT VETINARI RECORD  *
+052800* INTO VETINARI-BEFORE-RECORD (SAME IDEA AS THE GASPODE      *
+052900* DELETE IN test9019.cbl) BEFORE OVERWRITING IT, SO           *
+053000* 1550-AUDIT-VETINARI-REWRITE HAS A REAL BEFORE IMAGE TO      *
+053100* JOURNAL INSTEAD OF SPACES.                                  *
+053200*-----------------------------------------------------------*
+053300 1500-REWRITE-VETINARI.
+053400     MOVE CMOT-KEY              TO VETINARI-KEY
+053500     MOVE CMOT-DESCRIPTION      TO VETINARI-DESCRIPTION
+053600     MOVE CMOT-AMOUNT           TO VETINARI-AMOUNT
+053700     MOVE CMOT-STATUS           TO VETINARI-STATUS
+053800
+053900     PERFORM 1520-VALIDATE-VETINARI-RECORD THRU 1520-EXIT
+054000     IF WS-RECORD-REJECTED
+054100         PERFORM 1530-REJECT-VETINARI-RECORD THRU 1530-EXIT
+054200         GO TO 1500-EXIT
+054300     END-IF
+054400
+054500     MOVE 'N' TO WS-VETINARI-FOUND-SW
+054600     MOVE SPACES TO VETINARI-BEFORE-RECORD
+054700     EXEC CICS
+054800          READ
+054900          FILE(CTL-FILE-VETINARI)
+055000          INTO(VETINARI-BEFORE-RECORD)
+055100          RIDFLD(CMOT-KEY)
+055200          KEYLENGTH(LENGTH OF CMOT-KEY)
+055300          RESP(WS-RESP)
+055400          RESP2(WS-RESP2)
+055500     END-EXEC
+055600
+055700     MOVE 'READ'      TO WS-RESP-COMMAND
+055800     MOVE 'VETINARI'  TO WS-RESP-FILE-OR-QUEUE
+055900     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+056000     IF WS-RESP = DFHRESP(NORMAL)
+056100         SET WS-VETINARI-FOUND TO TRUE
+056200     END-IF
+056300
+056400     EXEC CICS
+056500          REWRITE
+056600          FILE(CTL-FILE-VETINARI)
+056700          FROM(VETINARI-RECORD)
+056800          LENGTH(LENGTH OF VETINARI-RECORD)
+056900          RESP(WS-RESP)
+057000          RESP2(WS-RESP2)
+057100     END-EXEC
+057200
+057300     MOVE 'REWRITE'  TO WS-RESP-COMMAND
+057400     MOVE 'VETINARI' TO WS-RESP-FILE-OR-QUEUE
+057500     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+057600     IF WS-RESP = DFHRESP(NORMAL)
+057700         SET WS-VETINARI-REWRITE-OK TO TRUE
+057800         PERFORM 1550-AUDIT-VETINARI-REWRITE THRU 1550-EXIT
+057900     END-IF
+058000     .
+058100 1500-EXIT.
+058200     EXIT.
+058300*-----------------------------------------------------------*
+058400* 1520-VALIDATE-VETINARI-RECORD - CHECK THE KEY AND REQUIRED  *
+058500* FIELDS ON THE OUTGOING VETINARI RECORD BEFORE THE REWRITE   *
+058600* FIRES.                                                      *
+058700*-----------------------------------------------------------*
+058800 1520-VALIDATE-VETINARI-RECORD.
+058900     SET WS-RECORD-NOT-REJECTED TO TRUE
+059000     MOVE SPACES TO WS-REJECT-REASON-TEXT
+059100
+059200     IF VETINARI-KEY = SPACES OR LOW-VALUES
+059300         SET WS-RECORD-REJECTED TO TRUE
+059400         MOVE 'MALFORMED KEY' TO WS-REJECT-REASON-TEXT
+059500     END-IF
+059600
+059700     IF WS-RECORD-NOT-REJECTED
+059800       AND VETINARI-DESCRIPTION = SPACES
+059900         SET WS-RECORD-REJECTED TO TRUE
+060000         MOVE 'MISSING DESCRIPTION' TO WS-REJECT-REASON-TEXT
+060100     END-IF
+060200
+060300     IF WS-RECORD-NOT-REJECTED
+060400       AND NOT VETINARI-STATUS-ACTIVE
+060500       AND NOT VETINARI-STATUS-INACTIVE
+060600       AND NOT VETINARI-STATUS-PENDING
+060700         SET WS-RECORD-REJECTED TO TRUE
+060800         MOVE 'INVALID STATUS' TO WS-REJECT-REASON-TEXT
+060900     END-IF
+061000     .
+061100 1520-EXIT.
+061200     EXIT.
+061300*-----------------------------------------------------------*
+061400* 1530-REJECT-VETINARI-RECORD - PUBLISH THE REJECTED VETINARI *
+061500* RECORD TO THE REJECT TDQ INSTEAD OF LETTING IT HIT VETINARI.*
+061600*-----------------------------------------------------------*
+061700 1530-REJECT-VETINARI-RECORD.
+061800     MOVE SPACES TO REJECT-RECORD
+061900
+062000     EXEC CICS ASKTIME
+062100          ABSTIME(WS-REJECT-ABSTIME)
+062200     END-EXEC
+062300     EXEC CICS FORMATTIME
+062400          ABSTIME(WS-REJECT-ABSTIME)
+062500          YYYYMMDD(WS-REJECT-DATE)
+062600          TIME(WS-REJECT-TIME)
+062700     END-EXEC
+062800     STRING WS-REJECT-DATE DELIMITED BY SIZE
+062900            WS-REJECT-TIME DELIMITED BY SIZE
+063000            INTO REJECT-TIMESTAMP
+063100     END-STRING
+063200
+063300     MOVE EIBTRNID              TO REJECT-TRANSID
+063400     MOVE CTL-FILE-VETINARI     TO REJECT-FILE-NAME
+063500     MOVE VETINARI-KEY          TO REJECT-KEY
+063600     MOVE WS-REJECT-REASON-TEXT TO REJECT-REASON
+063700
+063800     EXEC CICS WRITEQ TD
+063900          QUEUE(CTL-TDQ-REJECT)
+064000          FROM(REJECT-RECORD)
+064100          LENGTH(LENGTH OF REJECT-RECORD)
+064200          NOHANDLE
+064300     END-EXEC
+064400     .
+064500 1530-EXIT.
+064600     EXIT.
+064700*-----------------------------------------------------------*
+064800* 1550-AUDIT-VETINARI-REWRITE - DROP A JOURNAL RECORD FOR THE*
+064900* REWRITE THIS PARAGRAPH JUST MADE TO VETINARI.  THE BEFORE  *
+065000* IMAGE COMES FROM VETINARI-BEFORE-RECORD, CAPTURED BY       *
+065100* 1500-REWRITE-VETINARI'S READ BEFORE THE REWRITE FIRED - IT *
+065200* IS SPACES ONLY WHEN 1500-REWRITE-VETINARI COULD NOT FIND   *
+065300* AN EXISTING RECORD TO READ (WS-VETINARI-FOUND IS 'N').     *
+065400*-----------------------------------------------------------*
+065500 1550-AUDIT-VETINARI-REWRITE.
+065600     MOVE SPACES TO AUDIT-RECORD
+065700
+065800     EXEC CICS ASKTIME
+065900          ABSTIME(WS-AUDIT-ABSTIME)
+066000     END-EXEC
+066100
+066200     EXEC CICS FORMATTIME
+066300          ABSTIME(WS-AUDIT-ABSTIME)
+066400          YYYYMMDD(WS-AUDIT-DATE)
+066500          TIME(WS-AUDIT-TIME)
+066600     END-EXEC
+066700
+066800     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+066900            WS-AUDIT-TIME DELIMITED BY SIZE
+067000            INTO AUDIT-TIMESTAMP
+067100     END-STRING
+067200
+067300     MOVE EIBTRNID             TO AUDIT-TRANSID
+067400     MOVE EIBTRMID             TO AUDIT-TERMID
+067500     MOVE EIBOPID              TO AUDIT-USERID
+067600     MOVE CTL-FILE-VETINARI    TO AUDIT-FILE-NAME
+067700     SET AUDIT-ACTION-REWRITE  TO TRUE
+067800     IF WS-VETINARI-FOUND
+067900         MOVE VETINARI-BEFORE-RECORD TO AUDIT-BEFORE-IMAGE
+068000     ELSE
+068100         MOVE SPACES                 TO AUDIT-BEFORE-IMAGE
+068200     END-IF
+068300     MOVE VETINARI-RECORD       TO AUDIT-AFTER-IMAGE
+068400
+068500     EXEC CICS WRITE FILE(CTL-FILE-AUDIT)
+068600          FROM(AUDIT-RECORD)
+068700          LENGTH(LENGTH OF AUDIT-RECORD)
+068800          RESP(WS-RESP)
+068900          RESP2(WS-RESP2)
+069000     END-EXEC
+069100
+069200     MOVE 'WRITE'     TO WS-RESP-COMMAND
+069300     MOVE 'AUDTFILE'  TO WS-RESP-FILE-OR-QUEUE
+069400     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+069500     .
+069600 1550-EXIT.
+069700     EXIT.
+069800*-----------------------------------------------------------*
+069900* 2000-BROWSE-CMOTDBLR - POSITION (FROM LAST CHECKPOINT IF   *
+070000* ONE EXISTS), WALK THE FILE FORWARD CHECKPOINTING EVERY     *
+070100* WS-CHECKPOINT-INTERVAL RECORDS, THEN EXERCISE ONE READPREV *
+070200* AND CLOSE THE BROWSE.                                      *
+070300*-----------------------------------------------------------*
+070400 2000-BROWSE-CMOTDBLR.
+070500     PERFORM 2010-POSITION-BROWSE THRU 2010-EXIT
+070600
+070700     PERFORM 2100-BROWSE-STEP THRU 2100-EXIT
+070800         UNTIL WS-BROWSE-DONE
+070900
+071000     PERFORM 2300-READ-PREVIOUS-RECORD THRU 2300-EXIT
+071100
+071200     EXEC CICS ENDBR FILE(CTL-FILE-CMOTDBLR)
+071300          RESP(WS-RESP)
+071400          RESP2(WS-RESP2)
+071500     END-EXEC
+071600
+071700     MOVE 'ENDBR'     TO WS-RESP-COMMAND
+071800     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+071900     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+072000     .
+072100 2000-EXIT.
+072200     EXIT.
+072300*-----------------------------------------------------------*
+072400* 2010-POSITION-BROWSE - REPOSITION AT THE LAST CHECKPOINTED *
+072500* RIDFLD WHEN A RESTART RECORD EXISTS, OTHERWISE START COLD. *
+072600* GTEQ LANDS ON THE CHECKPOINTED KEY ITSELF (IT WAS ALREADY  *
+072700* PROCESSED BEFORE THE CHECKPOINT WAS TAKEN), SO ON A WARM   *
+072800* START ONE READNEXT IS CONSUMED HERE TO SKIP PAST IT BEFORE *
+072900* THE FORWARD SCAN LOOP BEGINS - OTHERWISE THE FIRST STEP OF *
+073000* 2100-BROWSE-STEP WOULD REPROCESS IT.                       *
+073100*-----------------------------------------------------------*
+073200 2010-POSITION-BROWSE.
+073300     MOVE MYNAME TO RESTART-MYNAME
+073400     EXEC CICS READ FILE(CTL-FILE-RESTART)
+073500          INTO(RESTART-RECORD)
+073600          RIDFLD(RESTART-MYNAME)
+073700          KEYLENGTH(LENGTH OF RESTART-KEY)
+073800          RESP(WS-CICS-RESP)
+073900     END-EXEC
+074000
+074100     IF WS-CICS-RESP = DFHRESP(NORMAL)
+074200         EXEC CICS STARTBR
+074300              FILE(CTL-FILE-CMOTDBLR)
+074400              RIDFLD(RESTART-RIDFLD)
+074500              KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+074600              GTEQ
+074700              RESP(WS-RESP)
+074800              RESP2(WS-RESP2)
+074900         END-EXEC
+075000
+075100         MOVE 'STARTBR'  TO WS-RESP-COMMAND
+075200         MOVE 'CMOTDBLR' TO WS-RESP-FILE-OR-QUEUE
+075300         PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+075400
+075500         IF WS-RESP = DFHRESP(NORMAL)
+075600             EXEC CICS READNEXT
+075700                  FILE(CTL-FILE-CMOTDBLR)
+075800                  INTO(CMOT-RECORD)
+075900                  LENGTH(LENGTH OF CMOT-RECORD)
+076000                  RIDFLD(RESTART-RIDFLD)
+076100                  KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+076200                  RESP(WS-RESP)
+076300                  RESP2(WS-RESP2)
+076400             END-EXEC
+076500
+076600             MOVE 'READNEXT'  TO WS-RESP-COMMAND
+076700             MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+076800             PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+076900         END-IF
+077000     ELSE
+077100         EXEC CICS STARTBR
+077200              FILE(CTL-FILE-CMOTDBLR)
+077300              EQUAL
+077400              RESP(WS-RESP)
+077500              RESP2(WS-RESP2)
+077600         END-EXEC
+077700
+077800         MOVE 'STARTBR'  TO WS-RESP-COMMAND
+077900         MOVE 'CMOTDBLR' TO WS-RESP-FILE-OR-QUEUE
+078000         PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+078100     END-IF
+078200
+078300     SET WS-BROWSE-NOT-DONE TO TRUE
+078400     MOVE ZERO TO WS-BROWSE-COUNT
+078500     .
+078600 2010-EXIT.
+078700     EXIT.
+078800*-----------------------------------------------------------*
+078900* 2100-BROWSE-STEP - ONE FORWARD STEP OF THE BROWSE LOOP.    *
+079000*-----------------------------------------------------------*
+079100 2100-BROWSE-STEP.
+079200     EXEC CICS
+079300          READNEXT
+079400          FILE(CTL-FILE-CMOTDBLR)
+079500          INTO(CMOT-RECORD)
+079600          LENGTH(LENGTH OF CMOT-RECORD)
+079700          RIDFLD(RESTART-RIDFLD)
+079800          KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+079900          RESP(WS-RESP)
+080000          RESP2(WS-RESP2)
+080100     END-EXEC
+080200
+080300     MOVE 'READNEXT'  TO WS-RESP-COMMAND
+080400     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+080500     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+080600
+080700     IF WS-RESP NOT = DFHRESP(NORMAL)
+080800         SET WS-BROWSE-DONE TO TRUE
+080900         GO TO 2100-EXIT
+081000     END-IF
+081100
+081200     ADD 1 TO WS-BROWSE-COUNT
+081300     IF WS-BROWSE-COUNT >= WS-CHECKPOINT-INTERVAL
+081400         PERFORM 2200-CHECKPOINT-BROWSE THRU 2200-EXIT
+081500     END-IF
+081600     .
+081700 2100-EXIT.
+081800     EXIT.
+081900*-----------------------------------------------------------*
+082000* 2200-CHECKPOINT-BROWSE - SAVE THE CURRENT RIDFLD TO THE    *
+082100* RESTART FILE AND TAKE A SYNCPOINT SO A RE-RUN CAN RESUME   *
+082200* THE SCAN FROM HERE INSTEAD OF FROM THE TOP OF CMOTDBLR.    *
+082300* A SYNCPOINT IMPLICITLY TERMINATES ANY BROWSE LEFT OPEN ON  *
+082400* CMOTDBLR, SO THE BROWSE IS EXPLICITLY CLOSED WITH ENDBR    *
+082500* BEFORE THE SYNCPOINT AND RE-OPENED WITH STARTBR...GTEQ ON  *
+082600* THE JUST-SAVED RIDFLD AFTERWARD, THE SAME WAY A WARM       *
+082700* RESTART REPOSITIONS IN 2010-POSITION-BROWSE - FOLLOWED BY   *
+082800* ONE READNEXT TO SKIP BACK PAST THE KEY ALREADY PROCESSED,   *
+082900* OTHERWISE 2100-BROWSE-STEP'S NEXT READNEXT WOULD RETURN     *
+083000* THAT SAME RECORD AGAIN.                                     *
+083100*-----------------------------------------------------------*
+083200 2200-CHECKPOINT-BROWSE.
+083300     MOVE RESTART-RIDFLD TO WS-CHECKPOINT-RIDFLD-SV
+083400
+083500     EXEC CICS ASKTIME
+083600          ABSTIME(WS-CHECKPOINT-ABSTIME)
+083700     END-EXEC
+083800     EXEC CICS FORMATTIME
+083900          ABSTIME(WS-CHECKPOINT-ABSTIME)
+084000          YYYYMMDD(WS-CHECKPOINT-DATE)
+084100          TIME(WS-CHECKPOINT-TIME)
+084200     END-EXEC
+084300
+084400     EXEC CICS READ FILE(CTL-FILE-RESTART)
+084500          INTO(RESTART-RECORD)
+084600          RIDFLD(MYNAME)
+084700          KEYLENGTH(LENGTH OF RESTART-KEY)
+084800          UPDATE
+084900          RESP(WS-CICS-RESP)
+085000     END-EXEC
+085100
+085200     MOVE MYNAME                  TO RESTART-MYNAME
+085300     MOVE WS-CHECKPOINT-RIDFLD-SV TO RESTART-RIDFLD
+085400     MOVE WS-BROWSE-COUNT         TO RESTART-RECORD-COUNT
+085500     STRING WS-CHECKPOINT-DATE DELIMITED BY SIZE
+085600            WS-CHECKPOINT-TIME DELIMITED BY SIZE
+085700            INTO RESTART-TIMESTAMP
+085800     END-STRING
+085900
+086000     IF WS-CICS-RESP = DFHRESP(NORMAL)
+086100         EXEC CICS REWRITE FILE(CTL-FILE-RESTART)
+086200              FROM(RESTART-RECORD)
+086300              RESP(WS-RESP)
+086400              RESP2(WS-RESP2)
+086500         END-EXEC
+086600         MOVE 'REWRITE' TO WS-RESP-COMMAND
+086700     ELSE
+086800         EXEC CICS WRITE FILE(CTL-FILE-RESTART)
+086900              FROM(RESTART-RECORD)
+087000              RIDFLD(MYNAME)
+087100              KEYLENGTH(LENGTH OF RESTART-KEY)
+087200              RESP(WS-RESP)
+087300              RESP2(WS-RESP2)
+087400         END-EXEC
+087500         MOVE 'WRITE' TO WS-RESP-COMMAND
+087600     END-IF
+087700
+087800     MOVE CTL-FILE-RESTART TO WS-RESP-FILE-OR-QUEUE
+087900     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+088000
+088100     EXEC CICS ENDBR FILE(CTL-FILE-CMOTDBLR)
+088200          RESP(WS-RESP)
+088300          RESP2(WS-RESP2)
+088400     END-EXEC
+088500
+088600     MOVE 'ENDBR'     TO WS-RESP-COMMAND
+088700     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+088800     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+088900
+089000     EXEC CICS SYNCPOINT
+089100          RESP(WS-RESP)
+089200          RESP2(WS-RESP2)
+089300     END-EXEC
+089400
+089500     MOVE 'SYNCPOINT' TO WS-RESP-COMMAND
+089600     MOVE 'SYNCPT'    TO WS-RESP-FILE-OR-QUEUE
+089700     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+089800
+089900     EXEC CICS STARTBR
+090000          FILE(CTL-FILE-CMOTDBLR)
+090100          RIDFLD(RESTART-RIDFLD)
+090200          KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+090300          GTEQ
+090400          RESP(WS-RESP)
+090500          RESP2(WS-RESP2)
+090600     END-EXEC
+090700
+090800     MOVE 'STARTBR'   TO WS-RESP-COMMAND
+090900     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+091000     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+091100
+091200     EXEC CICS READNEXT
+091300          FILE(CTL-FILE-CMOTDBLR)
+091400          INTO(CMOT-RECORD)
+091500          LENGTH(LENGTH OF CMOT-RECORD)
+091600          RIDFLD(RESTART-RIDFLD)
+091700          KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+091800          RESP(WS-RESP)
+091900          RESP2(WS-RESP2)
+092000     END-EXEC
+092100
+092200     MOVE 'READNEXT'  TO WS-RESP-COMMAND
+092300     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+092400     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+092500
+092600     MOVE ZERO TO WS-BROWSE-COUNT
+092700     .
+092800 2200-EXIT.
+092900     EXIT.
+093000*-----------------------------------------------------------*
+093100* 2300-READ-PREVIOUS-RECORD - PRESERVE THE ORIGINAL REVERSE- *
+093200* DIRECTION SANITY READ ONCE THE FORWARD SCAN IS EXHAUSTED.  *
+093300*-----------------------------------------------------------*
+093400 2300-READ-PREVIOUS-RECORD.
+093500     EXEC CICS READPREV FILE(CTL-FILE-CMOTDBLR)
+093600          INTO(CMOT-RECORD)
+093700          LENGTH(LENGTH OF CMOT-RECORD)
+093800          RIDFLD(RESTART-RIDFLD)
+093900          KEYLENGTH(LENGTH OF RESTART-RIDFLD)
+094000          RESP(WS-RESP)
+094100          RESP2(WS-RESP2)
+094200     END-EXEC
+094300
+094400     MOVE 'READPREV'  TO WS-RESP-COMMAND
+094500     MOVE 'CMOTDBLR'  TO WS-RESP-FILE-OR-QUEUE
+094600     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+094700     .
+094800 2300-EXIT.
+094900     EXIT.
+095000*-----------------------------------------------------------*
+095100* 7000-UPDATE-DAILY-TOTALS - ROLL TODAY'S SUCCESSFUL READ/    *
+095200* WRITE/REWRITE ACTIVITY, AND GASPODE-DELETE-NOTICE ACTIVITY, *
+095300* INTO THE CTLCNT VSAM KSDS SO THE OVERNIGHT RECONCILIATION   *
+095400* BATCH PROGRAM CAN COMPARE IT AGAINST WHAT OPERATIONS        *
+095500* EXPECTED FOR THE DAY.  CNT-GASPODE-DELETES COUNTS NOTICES   *
+095600* QUEUED FOR AN OPERATOR TO ACTION IN GASM, NOT CONFIRMED     *
+095700* DELETES - SEE 1300-DELETE-GASPODE.                          *
+095800*-----------------------------------------------------------*
+095900 7000-UPDATE-DAILY-TOTALS.
+096000     EXEC CICS ASKTIME
+096100          ABSTIME(WS-TOTALS-ABSTIME)
+096200     END-EXEC
+096300     EXEC CICS FORMATTIME
+096400          ABSTIME(WS-TOTALS-ABSTIME)
+096500          YYYYMMDD(WS-TOTALS-DATE)
+096600     END-EXEC
+096700
+096800     MOVE MYNAME         TO CNT-MYNAME
+096900     MOVE WS-TOTALS-DATE TO CNT-PROCESS-DATE
+097000
+097100     EXEC CICS READ FILE('CTLCNT')
+097200          INTO(CONTROL-TOTALS-RECORD)
+097300          RIDFLD(CNT-KEY)
+097400          KEYLENGTH(LENGTH OF CNT-KEY)
+097500          UPDATE
+097600          RESP(WS-CICS-RESP)
+097700     END-EXEC
+097800
+097900     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+098000         MOVE ZERO TO CNT-SAMVIMES-READS
+098100                      CNT-CARROT-WRITES
+098200                      CNT-VETINARI-REWRITES
+098300                      CNT-GASPODE-DELETES
+098400     END-IF
+098500
+098600     MOVE MYNAME         TO CNT-MYNAME
+098700     MOVE WS-TOTALS-DATE TO CNT-PROCESS-DATE
+098800
+098900     IF WS-SAMVIMES-READ-OK
+099000         ADD 1 TO CNT-SAMVIMES-READS
+099100     END-IF
+099200     IF WS-CARROT-WRITE-OK
+099300         ADD 1 TO CNT-CARROT-WRITES
+099400     END-IF
+099500     IF WS-VETINARI-REWRITE-OK
+099600         ADD 1 TO CNT-VETINARI-REWRITES
+099700     END-IF
+099800     IF WS-GASPODE-DELETE-OK
+099900         ADD 1 TO CNT-GASPODE-DELETES
+100000     END-IF
+100100
+100200     IF WS-CICS-RESP = DFHRESP(NORMAL)
+100300         EXEC CICS REWRITE FILE('CTLCNT')
+100400              FROM(CONTROL-TOTALS-RECORD)
+100500              RESP(WS-RESP)
+100600              RESP2(WS-RESP2)
+100700         END-EXEC
+100800         MOVE 'REWRITE' TO WS-RESP-COMMAND
+100900     ELSE
+101000         EXEC CICS WRITE FILE('CTLCNT')
+101100              FROM(CONTROL-TOTALS-RECORD)
+101200              RIDFLD(CNT-KEY)
+101300              KEYLENGTH(LENGTH OF CNT-KEY)
+101400              RESP(WS-RESP)
+101500              RESP2(WS-RESP2)
+101600         END-EXEC
+101700         MOVE 'WRITE' TO WS-RESP-COMMAND
+101800     END-IF
+101900
+102000     MOVE 'CTLCNT' TO WS-RESP-FILE-OR-QUEUE
+102100     PERFORM 8000-CHECK-RESP THRU 8000-EXIT
+102200     .
+102300 7000-EXIT.
+102400     EXIT.
+102500*-----------------------------------------------------------*
+102600* 8000-CHECK-RESP - SHARED RESP/RESP2 CHECKING ROUTINE.      *
+102700* EVERY EXEC CICS CALL ABOVE RUNS RESP/NOHANDLE AND FEEDS    *
+102800* ITS RESULT THROUGH HERE SO NOTFND/DUPREC/DUPKEY/ENDFILE    *
+102900* LOG TO THE EXCEPTION QUEUE INSTEAD OF ABENDING THE TASK.   *
+103000*-----------------------------------------------------------*
+103100     COPY RESPCHK.
