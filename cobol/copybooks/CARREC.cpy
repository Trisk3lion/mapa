@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK    : CARREC
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE OUTGOING CARROT WRITE.
+      *                   BUILT FROM THE CMOT-RECORD JUST READ FROM
+      *                   SAMVIMES (SEE 1400-WRITE-CARROT) AND CHECKED
+      *                   BY 1420-VALIDATE-CARROT-RECORD BEFORE THE
+      *                   WRITE IS ISSUED.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  CARROT-RECORD.
+           05  CARROT-KEY                  PIC X(008).
+           05  CARROT-DESCRIPTION          PIC X(030).
+           05  CARROT-AMOUNT               PIC S9(09)V99 COMP-3.
+           05  CARROT-STATUS               PIC X(001).
+               88  CARROT-STATUS-ACTIVE        VALUE 'A'.
+               88  CARROT-STATUS-INACTIVE      VALUE 'I'.
+               88  CARROT-STATUS-PENDING       VALUE 'P'.
+           05  FILLER                      PIC X(035).
