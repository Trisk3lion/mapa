@@ -0,0 +1,77 @@
+      ******************************************************************
+      *    COPYBOOK    : RESPCHK
+      *    DESCRIPTION  : SHARED RESP/RESP2 CHECKING ROUTINE.  COPY
+      *                   INTO THE PROCEDURE DIVISION OF ANY PROGRAM
+      *                   THAT CODES RESP/NOHANDLE ON ITS EXEC CICS
+      *                   COMMANDS (SEE RESPWS.cpy FOR THE WORKING
+      *                   STORAGE IT NEEDS).  CALLER LOADS
+      *                   WS-RESP-COMMAND AND WS-RESP-FILE-OR-QUEUE
+      *                   BEFORE PERFORMING, THEN TESTS
+      *                   WS-RESP-SEVERE-SW ON RETURN.  NORMAL, NOTFND,
+      *                   DUPREC, DUPKEY AND ENDFILE ARE TREATED AS
+      *                   CLEAN REJECTS - EVERYTHING ELSE IS LOGGED THE
+      *                   SAME WAY BUT ALSO FLAGGED SEVERE SO THE
+      *                   CALLER CAN DECIDE WHETHER TO KEEP GOING.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      *     2026-08-09 PJM  EXCEPTION QUEUE NAME NOW COMES FROM THE
+      *                     CALLING PROGRAM'S CTL-TDQ-EXCEPTION FIELD
+      *                     (LOADED FROM CTLFILE) INSTEAD OF A LITERAL.
+      *                     ANY PROGRAM COPYING THIS IN MUST ALSO COPY
+      *                     CTLREC AND LOAD CTL-RECORD BEFORE THE
+      *                     FIRST CALL THAT CAN REACH 8000-CHECK-RESP.
+      ******************************************************************
+       8000-CHECK-RESP.
+           SET WS-RESP-NOT-SEVERE             TO TRUE
+           IF WS-RESP = DFHRESP(NORMAL)
+               GO TO 8000-EXIT
+           END-IF
+
+           INITIALIZE EXCEPTION-QUEUE-RECORD
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-RESP-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-RESP-ABSTIME)
+                YYYYMMDD(WS-RESP-DATE)
+                TIME(WS-RESP-TIME)
+           END-EXEC
+
+           STRING WS-RESP-DATE DELIMITED BY SIZE
+                  WS-RESP-TIME DELIMITED BY SIZE
+                  INTO EXQ-TIMESTAMP
+           END-STRING
+
+           MOVE EIBTRNID                       TO EXQ-TRANSID
+           MOVE EIBTRMID                       TO EXQ-TERMID
+           MOVE WS-RESP-COMMAND                TO EXQ-COMMAND
+           MOVE WS-RESP-FILE-OR-QUEUE          TO EXQ-FILE-OR-QUEUE
+           MOVE WS-RESP                        TO EXQ-RESP
+           MOVE WS-RESP2                       TO EXQ-RESP2
+           MOVE SPACES                         TO EXQ-CONDITION-TEXT
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'NOTFND'               TO EXQ-CONDITION-TEXT
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'DUPREC'               TO EXQ-CONDITION-TEXT
+               WHEN DFHRESP(DUPKEY)
+                   MOVE 'DUPKEY'               TO EXQ-CONDITION-TEXT
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'ENDFILE'              TO EXQ-CONDITION-TEXT
+               WHEN OTHER
+                   MOVE 'UNEXPECTED'           TO EXQ-CONDITION-TEXT
+                   SET WS-RESP-SEVERE              TO TRUE
+           END-EVALUATE
+
+           EXEC CICS WRITEQ TD
+                QUEUE(CTL-TDQ-EXCEPTION)
+                FROM(EXCEPTION-QUEUE-RECORD)
+                LENGTH(LENGTH OF EXCEPTION-QUEUE-RECORD)
+                NOHANDLE
+           END-EXEC
+           .
+       8000-EXIT.
+           EXIT.
