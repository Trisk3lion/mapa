@@ -0,0 +1,102 @@
+      ******************************************************************
+      *    COPYBOOK    : GASPMAP
+      *    DESCRIPTION  : SYMBOLIC MAP FOR MAPSET GASPSET, MAP GASPMAP
+      *                   (SEE cobol/bms/GASPSET.bms FOR THE BMS MAP
+      *                   SOURCE THIS WAS ASSEMBLED FROM).  GASPMAPI IS
+      *                   THE INPUT (RECEIVE MAP) VIEW, GASPMAPO THE
+      *                   OUTPUT (SEND MAP) VIEW.  EVERY DFHMDF WITH A
+      *                   LABEL GETS ITS OWN SYMBOLIC GROUP, INCLUDING
+      *                   THE CAPTION/LITERAL FIELDS (GASPKEYL, GASPDESL,
+      *                   GASPAMTL, GASPSTAL, GASPCNFL) - NOT JUST THE
+      *                   TRUE INPUT/OUTPUT DATA FIELDS PAIRED WITH THEM.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      *     2026-08-09 PJM  ADDED THE MISSING SYMBOLIC GROUPS FOR THE
+      *                     FIVE LABELED CAPTION FIELDS (GASPKEYLL/F/A/I
+      *                     ETC.) - THEY WERE LABELED IN GASPSET.bms SO
+      *                     A REAL BMS ASSEMBLY GENERATES A FULL GROUP
+      *                     FOR EACH OF THEM AHEAD OF ITS PAIRED DATA
+      *                     FIELD, THE SAME AS FOR ANY OTHER LABELED
+      *                     DFHMDF.
+      ******************************************************************
+       01  GASPMAPI.
+           05  FILLER                      PIC X(012).
+           05  GASPKEYLL                   PIC S9(004) COMP.
+           05  GASPKEYLF                   PIC X(001).
+           05  FILLER REDEFINES GASPKEYLF.
+               10  GASPKEYLA               PIC X(001).
+           05  GASPKEYLI                   PIC X(020).
+           05  GASPKEYL                    PIC S9(004) COMP.
+           05  GASPKEYF                    PIC X(001).
+           05  FILLER REDEFINES GASPKEYF.
+               10  GASPKEYA                PIC X(001).
+           05  GASPKEYI                    PIC X(008).
+           05  GASPDESLL                   PIC S9(004) COMP.
+           05  GASPDESLF                   PIC X(001).
+           05  FILLER REDEFINES GASPDESLF.
+               10  GASPDESLA               PIC X(001).
+           05  GASPDESLI                   PIC X(020).
+           05  GASPDESL                    PIC S9(004) COMP.
+           05  GASPDESF                    PIC X(001).
+           05  FILLER REDEFINES GASPDESF.
+               10  GASPDESA                PIC X(001).
+           05  GASPDESI                    PIC X(030).
+           05  GASPAMTLL                   PIC S9(004) COMP.
+           05  GASPAMTLF                   PIC X(001).
+           05  FILLER REDEFINES GASPAMTLF.
+               10  GASPAMTLA               PIC X(001).
+           05  GASPAMTLI                   PIC X(020).
+           05  GASPAMTL                    PIC S9(004) COMP.
+           05  GASPAMTF                    PIC X(001).
+           05  FILLER REDEFINES GASPAMTF.
+               10  GASPAMTA                PIC X(001).
+           05  GASPAMTI                    PIC X(015).
+           05  GASPSTALL                   PIC S9(004) COMP.
+           05  GASPSTALF                   PIC X(001).
+           05  FILLER REDEFINES GASPSTALF.
+               10  GASPSTALA               PIC X(001).
+           05  GASPSTALI                   PIC X(020).
+           05  GASPSTAL                    PIC S9(004) COMP.
+           05  GASPSTAF                    PIC X(001).
+           05  FILLER REDEFINES GASPSTAF.
+               10  GASPSTAA                PIC X(001).
+           05  GASPSTAI                    PIC X(001).
+           05  GASPCNFLL                   PIC S9(004) COMP.
+           05  GASPCNFLF                   PIC X(001).
+           05  FILLER REDEFINES GASPCNFLF.
+               10  GASPCNFLA               PIC X(001).
+           05  GASPCNFLI                   PIC X(026).
+           05  GASPCNFL                    PIC S9(004) COMP.
+           05  GASPCNFF                    PIC X(001).
+           05  FILLER REDEFINES GASPCNFF.
+               10  GASPCNFA                PIC X(001).
+           05  GASPCNFI                    PIC X(001).
+           05  GASPMSGL                    PIC S9(004) COMP.
+           05  GASPMSGF                    PIC X(001).
+           05  FILLER REDEFINES GASPMSGF.
+               10  GASPMSGA                PIC X(001).
+           05  GASPMSGI                    PIC X(079).
+       01  GASPMAPO REDEFINES GASPMAPI.
+           05  FILLER                      PIC X(012).
+           05  FILLER                      PIC X(003).
+           05  GASPKEYLO                   PIC X(020).
+           05  FILLER                      PIC X(003).
+           05  GASPKEYO                    PIC X(008).
+           05  FILLER                      PIC X(003).
+           05  GASPDESLO                   PIC X(020).
+           05  FILLER                      PIC X(003).
+           05  GASPDESO                    PIC X(030).
+           05  FILLER                      PIC X(003).
+           05  GASPAMTLO                   PIC X(020).
+           05  FILLER                      PIC X(003).
+           05  GASPAMTO                    PIC X(015).
+           05  FILLER                      PIC X(003).
+           05  GASPSTALO                   PIC X(020).
+           05  FILLER                      PIC X(003).
+           05  GASPSTAO                    PIC X(001).
+           05  FILLER                      PIC X(003).
+           05  GASPCNFLO                   PIC X(026).
+           05  FILLER                      PIC X(003).
+           05  GASPCNFO                    PIC X(001).
+           05  FILLER                      PIC X(003).
+           05  GASPMSGO                    PIC X(079).
