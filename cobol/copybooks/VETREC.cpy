@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK    : VETREC
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE OUTGOING VETINARI
+      *                   REWRITE.  BUILT FROM THE CMOT-RECORD JUST
+      *                   READ FROM SAMVIMES (SEE 1500-REWRITE-
+      *                   VETINARI) AND CHECKED BY 1520-VALIDATE-
+      *                   VETINARI-RECORD BEFORE THE REWRITE IS ISSUED.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  VETINARI-RECORD.
+           05  VETINARI-KEY                PIC X(008).
+           05  VETINARI-DESCRIPTION        PIC X(030).
+           05  VETINARI-AMOUNT             PIC S9(09)V99 COMP-3.
+           05  VETINARI-STATUS             PIC X(001).
+               88  VETINARI-STATUS-ACTIVE      VALUE 'A'.
+               88  VETINARI-STATUS-INACTIVE    VALUE 'I'.
+               88  VETINARI-STATUS-PENDING     VALUE 'P'.
+           05  FILLER                      PIC X(035).
