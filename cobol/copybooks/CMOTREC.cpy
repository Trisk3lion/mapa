@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK    : CMOTREC
+      *    DESCRIPTION  : RECORD LAYOUT SHARED BY THE SAMVIMES READ AND
+      *                   THE CMOTDBLR BROWSE (STARTBR/READNEXT/
+      *                   READPREV).  REPLACES THE OLD FLAT PIC X(008)
+      *                   PGM-0001 WORK AREA SO CALLERS GET NAMED
+      *                   FIELDS INSTEAD OF AN OPAQUE BYTE STRING.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  CMOT-RECORD.
+           05  CMOT-KEY                    PIC X(008).
+           05  CMOT-DESCRIPTION            PIC X(030).
+           05  CMOT-AMOUNT                 PIC S9(09)V99 COMP-3.
+           05  CMOT-STATUS                 PIC X(001).
+               88  CMOT-STATUS-ACTIVE          VALUE 'A'.
+               88  CMOT-STATUS-INACTIVE        VALUE 'I'.
+               88  CMOT-STATUS-PENDING         VALUE 'P'.
+           05  CMOT-LAST-UPDATE-DATE       PIC X(008).
+           05  FILLER                      PIC X(023).
