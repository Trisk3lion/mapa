@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    COPYBOOK    : CTLREC
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE CTLFILE VSAM KSDS.
+      *                   ONE RECORD PER PROGRAM, KEYED BY THE OWNING
+      *                   PROGRAM'S MYNAME VALUE.  HOLDS THE TRANSIDS,
+      *                   START DELAY AND FILE NAMES THAT USED TO BE
+      *                   HARDCODED LITERALS SO OPERATIONS CAN RETUNE
+      *                   THE SCHEDULE AND ROUTING WITHOUT A RECOMPILE.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  CTL-RECORD.
+           05  CTL-KEY.
+               10  CTL-MYNAME              PIC X(012).
+           05  CTL-ABCD-TRANSID            PIC X(004).
+           05  CTL-ABCD-DELAY-SECONDS      PIC 9(004) COMP.
+           05  CTL-EFGH-TRANSID            PIC X(004).
+           05  CTL-GASP-TRANSID            PIC X(004).
+           05  CTL-FILE-NAMES.
+               10  CTL-FILE-SAMVIMES       PIC X(008).
+               10  CTL-FILE-GASPODE        PIC X(008).
+               10  CTL-FILE-CARROT         PIC X(008).
+               10  CTL-FILE-VETINARI       PIC X(008).
+               10  CTL-FILE-CMOTDBLR       PIC X(008).
+               10  CTL-FILE-RESTART        PIC X(008).
+               10  CTL-FILE-AUDIT          PIC X(008).
+           05  CTL-TDQ-NAMES.
+               10  CTL-TDQ-EFGHOUT         PIC X(004).
+               10  CTL-TDQ-EXCEPTION       PIC X(004).
+               10  CTL-TDQ-REJECT          PIC X(004).
+           05  FILLER                      PIC X(020).
