@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK    : AUDREC
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE AUDTFILE JOURNAL (VSAM
+      *                   ESDS).  ONE RECORD IS APPENDED FOR EVERY
+      *                   WRITE/REWRITE/DELETE AGAINST CARROT, VETINARI
+      *                   OR GASPODE SO THERE IS A BEFORE/AFTER IMAGE,
+      *                   TIMESTAMP AND TRANSID/TERMID TRAIL FOR
+      *                   INVESTIGATIONS AND COMPLIANCE REQUESTS.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC X(016).
+           05  AUDIT-TRANSID               PIC X(004).
+           05  AUDIT-TERMID                PIC X(004).
+           05  AUDIT-USERID                PIC X(008).
+           05  AUDIT-FILE-NAME             PIC X(008).
+           05  AUDIT-ACTION                PIC X(001).
+               88  AUDIT-ACTION-WRITE          VALUE 'W'.
+               88  AUDIT-ACTION-REWRITE        VALUE 'U'.
+               88  AUDIT-ACTION-DELETE         VALUE 'D'.
+           05  AUDIT-BEFORE-IMAGE          PIC X(080).
+           05  AUDIT-AFTER-IMAGE           PIC X(080).
