@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK    : REJREC
+      *    DESCRIPTION  : RECORD PUBLISHED TO THE REJECT EXTRA-
+      *                   PARTITION TRANSIENT DATA QUEUE WHEN A RECORD
+      *                   FAILS PRE-WRITE VALIDATION BEFORE THE WRITE
+      *                   TO CARROT OR THE REWRITE TO VETINARI.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-TIMESTAMP            PIC X(016).
+           05  REJECT-TRANSID              PIC X(004).
+           05  REJECT-FILE-NAME            PIC X(008).
+           05  REJECT-KEY                  PIC X(008).
+           05  REJECT-REASON               PIC X(040).
