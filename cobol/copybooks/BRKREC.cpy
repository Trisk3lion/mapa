@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK    : BRKREC
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE CMOTRST VSAM KSDS.
+      *                   HOLDS THE LAST RIDFLD CHECKPOINTED BY THE
+      *                   CMOTDBLR BROWSE LOOP SO A RE-RUN CAN
+      *                   REPOSITION WITH STARTBR AT THE LAST
+      *                   CHECKPOINT INSTEAD OF RESTARTING THE SCAN
+      *                   FROM THE TOP.  KEYED BY THE OWNING PROGRAM'S
+      *                   MYNAME VALUE.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-KEY.
+               10  RESTART-MYNAME          PIC X(012).
+           05  RESTART-RIDFLD              PIC X(008).
+           05  RESTART-TIMESTAMP           PIC X(016).
+           05  RESTART-RECORD-COUNT        PIC 9(009) COMP.
