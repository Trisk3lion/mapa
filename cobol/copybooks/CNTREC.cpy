@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK    : CNTREC
+      *    DESCRIPTION  : DAILY CONTROL-TOTALS RECORD.  ONE RECORD PER
+      *                   MYNAME/PROCESS-DATE HOLDING THE COUNT OF
+      *                   RECORDS READ/WRITTEN/REWRITTEN/DELETED
+      *                   AGAINST SAMVIMES/CARROT/VETINARI/GASPODE.
+      *                   SHARED BY THE ONLINE PROGRAM (WHICH ACCUMU-
+      *                   LATES THE ACTUAL COUNTS INTO CTLCNT AS IT
+      *                   RUNS) AND THE DAILY RECONCILIATION BATCH
+      *                   PROGRAM (WHICH ALSO USES THIS LAYOUT FOR THE
+      *                   EXPACT EXPECTED-COUNT CONTROL FILE).
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  CONTROL-TOTALS-RECORD.
+           05  CNT-KEY.
+               10  CNT-MYNAME              PIC X(012).
+               10  CNT-PROCESS-DATE        PIC X(008).
+           05  CNT-SAMVIMES-READS          PIC 9(009) COMP.
+           05  CNT-CARROT-WRITES           PIC 9(009) COMP.
+           05  CNT-VETINARI-REWRITES       PIC 9(009) COMP.
+           05  CNT-GASPODE-DELETES         PIC 9(009) COMP.
+           05  FILLER                      PIC X(020).
