@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    COPYBOOK    : RESPWS
+      *    DESCRIPTION  : WORKING-STORAGE FOR THE SHARED RESP/RESP2
+      *                   CHECKING ROUTINE (SEE RESPCHK.cpy).  COPY
+      *                   THIS INTO WORKING-STORAGE AND RESPCHK.cpy
+      *                   INTO THE PROCEDURE DIVISION OF ANY PROGRAM
+      *                   THAT ISSUES EXEC CICS COMMANDS.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  RESP-WORK-AREA.
+           05  WS-RESP                     PIC S9(008) COMP.
+           05  WS-RESP2                    PIC S9(008) COMP.
+           05  WS-RESP-COMMAND             PIC X(020).
+           05  WS-RESP-FILE-OR-QUEUE       PIC X(008).
+           05  WS-RESP-ABSTIME             PIC S9(015) COMP-3.
+           05  WS-RESP-DATE                PIC X(008).
+           05  WS-RESP-TIME                PIC X(008).
+           05  WS-RESP-SEVERE-SW           PIC X(001) VALUE 'N'.
+               88  WS-RESP-SEVERE              VALUE 'Y'.
+               88  WS-RESP-NOT-SEVERE           VALUE 'N'.
+       01  EXCEPTION-QUEUE-RECORD.
+           05  EXQ-TIMESTAMP               PIC X(026).
+           05  EXQ-TRANSID                 PIC X(004).
+           05  EXQ-TERMID                  PIC X(004).
+           05  EXQ-COMMAND                 PIC X(020).
+           05  EXQ-FILE-OR-QUEUE           PIC X(008).
+           05  EXQ-RESP                    PIC S9(008) COMP.
+           05  EXQ-RESP2                   PIC S9(008) COMP.
+           05  EXQ-CONDITION-TEXT          PIC X(030).
