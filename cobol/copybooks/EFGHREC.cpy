@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK    : EFGHREC
+      *    DESCRIPTION  : STRUCTURED RECORD PUBLISHED TO THE EFGHOUT
+      *                   EXTRA-PARTITION TRANSIENT DATA QUEUE AFTER
+      *                   TRANSACTION EFGH IS RUN, SO THE SETTLEMENT
+      *                   SYSTEM ON THE OTHER SIDE OF THE TDQ CAN PICK
+      *                   UP EFGH'S RESULT WITHOUT A MANUAL FILE PULL.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  EFGH-RESULT-RECORD.
+           05  EFGH-TIMESTAMP              PIC X(016).
+           05  EFGH-TRANSID                PIC X(004).
+           05  EFGH-CALLING-TRANSID        PIC X(004).
+           05  EFGH-RUN-RESP               PIC S9(008) COMP.
+           05  EFGH-RUN-RESP2              PIC S9(008) COMP.
+           05  EFGH-STATUS                 PIC X(001).
+               88  EFGH-STATUS-COMPLETE        VALUE 'C'.
+               88  EFGH-STATUS-FAILED          VALUE 'F'.
+           05  FILLER                      PIC X(040).
