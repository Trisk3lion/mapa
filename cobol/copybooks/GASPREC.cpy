@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK    : GASPREC
+      *    DESCRIPTION  : GASPODE RECORD LAYOUT.  USED BY THE GASM
+      *                   MAINTENANCE TRANSACTION TO DISPLAY THE RECORD
+      *                   AN OPERATOR HAS KEYED UP FOR DELETION BEFORE
+      *                   THE DELETE IS ALLOWED TO FIRE.
+      *    MOD HISTORY  :
+      *     2026-08-09 PJM  INITIAL VERSION.
+      ******************************************************************
+       01  GASPODE-RECORD.
+           05  GASP-KEY                    PIC X(008).
+           05  GASP-DESCRIPTION            PIC X(030).
+           05  GASP-AMOUNT                 PIC S9(09)V99 COMP-3.
+           05  GASP-STATUS                 PIC X(001).
+               88  GASP-STATUS-ACTIVE          VALUE 'A'.
+               88  GASP-STATUS-INACTIVE        VALUE 'I'.
+               88  GASP-STATUS-PENDING         VALUE 'P'.
+           05  GASP-LAST-UPDATE-DATE       PIC X(008).
+           05  FILLER                      PIC X(023).
